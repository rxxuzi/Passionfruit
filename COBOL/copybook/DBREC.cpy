@@ -0,0 +1,47 @@
+      ******************************************************************
+      * Copybook: DBREC
+      * Author: rxxuzi
+      * Date: 2024/02/02
+      * Purpose: Shared record layout for the member-registration file
+      *          (database.txt). Written by S015 and read by every
+      *          reporting/inquiry program (S016, S018, S019, S020,
+      *          S021, S023, S027) so the on-disk layout only has one
+      *          definition to maintain.
+      *
+      * Modification History:
+      *   2024/02/02  rxz  Initial fixed-width layout (ID/Country/Date/
+      *                    Time), replacing the old comma-STRING blob.
+      *   2024/02/09  rxz  Added DB-FEE, DB-STATUS and DB-HANDLED-BY up
+      *                    front so the record length is set once and
+      *                    does not move under the indexed file as
+      *                    later features turn the fields on.
+      *   2024/02/09  rxz  Added DB-REC-VERSION so old and new layouts
+      *                    can be told apart by a reader.
+      *   2024/03/08  rxz  Reserved DB-REC-VERSION 99 for a per-day
+      *                    control-total trailer row (DB-ID "~TRAILER-
+      *                    YYYYMMDD", DB-HANDLED-BY holding the day's
+      *                    running added-record count) - it rides the
+      *                    same layout-version skip every reader
+      *                    already uses to ignore non-current rows, so
+      *                    nothing else needs to change to ignore it.
+      ******************************************************************
+       01  DATABASE-RECORD.
+           05  DB-REC-VERSION            PIC 9(02).
+               88  DB-LAYOUT-CURRENT     VALUE 02.
+               88  DB-LAYOUT-TRAILER     VALUE 99.
+           05  DB-ID                     PIC X(20).
+           05  DB-COUNTRY                PIC X(20).
+           05  DB-REG-DATE.
+               10  DB-YEAR               PIC 9(04).
+               10  DB-MONTH              PIC 9(02).
+               10  DB-DAY                PIC 9(02).
+           05  DB-REG-TIME.
+               10  DB-HOUR               PIC 9(02).
+               10  DB-MINUTE             PIC 9(02).
+               10  DB-SECOND             PIC 9(02).
+           05  DB-FEE                    PIC 9(07)V99 COMP-3.
+           05  DB-STATUS                 PIC X(01).
+               88  DB-STATUS-ACTIVE      VALUE "A".
+               88  DB-STATUS-VOID        VALUE "V".
+           05  DB-HANDLED-BY             PIC 9(05).
+           05  FILLER                    PIC X(10).
