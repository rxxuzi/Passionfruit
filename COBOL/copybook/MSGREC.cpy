@@ -0,0 +1,25 @@
+      ******************************************************************
+      * Copybook: MSGREC
+      * Author: rxxuzi
+      * Date: 2024/02/18
+      * Purpose: Shared record layout for message.txt. Written by S012
+      *          and S014, read by S013 and the severity-filtered
+      *          report (S017), so timestamp/program/severity/text are
+      *          distinct columns instead of one free-text line.
+      ******************************************************************
+       01  MESSAGE-RECORD.
+           05  MSG-TIMESTAMP.
+               10  MSG-DATE.
+                   15  MSG-YEAR         PIC 9(04).
+                   15  MSG-MONTH        PIC 9(02).
+                   15  MSG-DAY          PIC 9(02).
+               10  MSG-TIME.
+                   15  MSG-HOUR         PIC 9(02).
+                   15  MSG-MINUTE       PIC 9(02).
+                   15  MSG-SECOND       PIC 9(02).
+           05  MSG-PROGRAM              PIC X(08).
+           05  MSG-SEVERITY             PIC X(05).
+               88  MSG-SEV-INFO         VALUE "INFO ".
+               88  MSG-SEV-WARN         VALUE "WARN ".
+               88  MSG-SEV-ERROR        VALUE "ERROR".
+           05  MSG-TEXT                 PIC X(80).
