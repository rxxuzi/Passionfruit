@@ -0,0 +1,14 @@
+      ******************************************************************
+      * Copybook: EMPREC
+      * Author: rxxuzi
+      * Date: 2024/02/11
+      * Purpose: Shared employee master record layout. Written and read
+      *          by S008 and cross-referenced by S015/S023's employee-
+      *          to-registration reporting.
+      ******************************************************************
+       01  EMPLOYEE-RECORD.
+           02  EMPLOYEE-ID           PIC 9(05).
+           02  EMPLOYEE-NAME.
+               03  FIRST-NAME        PIC X(15).
+               03  LAST-NAME         PIC X(15).
+           02  EMPLOYEE-AGE          PIC 9(02).
