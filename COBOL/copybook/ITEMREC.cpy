@@ -0,0 +1,16 @@
+      ******************************************************************
+      * Copybook: ITEMREC
+      * Author: rxxuzi
+      * Date: 2024-03-10
+      * Purpose: Shared issued-item record layout, structured the same
+      *          way EMPREC nests EMPLOYEE-NAME under EMPLOYEE-RECORD.
+      *          Tracks one piece of supplies/equipment issued against
+      *          an EMPLOYEE-ID so S024 can report who has what.
+      ******************************************************************
+       01  ISSUED-ITEM-RECORD.
+           02  ITEM-ID               PIC 9(05).
+           02  ITEM-EMPLOYEE-ID      PIC 9(05).
+           02  ITEM-DESCRIPTION.
+               03  ITEM-NAME         PIC X(20).
+               03  ITEM-CATEGORY     PIC X(15).
+           02  ITEM-QUANTITY         PIC 9(03).
