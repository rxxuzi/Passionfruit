@@ -0,0 +1,23 @@
+      ******************************************************************
+      * Copybook: TRANREC
+      * Author: rxxuzi
+      * Date: 2024/03/07
+      * Purpose: Shared record layout for a batch-mode transaction
+      *          file read by S015 in place of its interactive Add/
+      *          Update/Void screen when the TRANSACTION_FILE
+      *          environment variable is set.
+      *
+      * Modification History:
+      *   2024-03-10  rxz  Added TRAN-EMPLOYEE-ID so a batch Add can
+      *                    record who handled it, the same as the
+      *                    interactive screen's new prompt.
+      ******************************************************************
+       01  TRANSACTION-RECORD.
+           05  TRAN-MODE                 PIC X(01).
+               88  TRAN-MODE-ADD         VALUE "A".
+               88  TRAN-MODE-UPDATE      VALUE "U".
+               88  TRAN-MODE-VOID        VALUE "V".
+           05  TRAN-ID                   PIC X(20).
+           05  TRAN-COUNTRY              PIC X(20).
+           05  TRAN-FEE                  PIC 9(07)V99.
+           05  TRAN-EMPLOYEE-ID          PIC 9(05).
