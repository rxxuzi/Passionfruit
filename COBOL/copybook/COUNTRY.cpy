@@ -0,0 +1,60 @@
+      ******************************************************************
+      * Copybook: COUNTRY
+      * Author: rxxuzi
+      * Date: 2024/02/06
+      * Purpose: Maintained list of valid country names for WS-COUNTRY
+      *          entry validation (S015) and country-based reporting.
+      *          Loaded as a constant table the same way a fixed
+      *          reference list is built in S006's NUMBER_LIST.
+      *
+      * Modification History:
+      *   2024/02/06  rxz  Initial list of valid country names.
+      *   2024/03/05  rxz  Added COUNTRY-SYNONYM-TABLE so a common
+      *                    abbreviation (e.g. "USA", "UK") normalizes
+      *                    to the canonical name instead of being
+      *                    rejected as invalid.
+      *
+      * To add a country: add one more FILLER line to
+      * COUNTRY-TABLE-VALUES and increase COUNTRY-TABLE-SIZE by one.
+      * To add a synonym: add one more pair to COUNTRY-SYNONYM-VALUES
+      * and increase COUNTRY-SYNONYM-TABLE-SIZE by one.
+      ******************************************************************
+       01  COUNTRY-TABLE-VALUES.
+           05  FILLER                PIC X(20) VALUE "JAPAN".
+           05  FILLER                PIC X(20) VALUE "UNITED STATES".
+           05  FILLER                PIC X(20) VALUE "UNITED KINGDOM".
+           05  FILLER                PIC X(20) VALUE "CANADA".
+           05  FILLER                PIC X(20) VALUE "AUSTRALIA".
+           05  FILLER                PIC X(20) VALUE "GERMANY".
+           05  FILLER                PIC X(20) VALUE "FRANCE".
+           05  FILLER                PIC X(20) VALUE "CHINA".
+           05  FILLER                PIC X(20) VALUE "INDIA".
+           05  FILLER                PIC X(20) VALUE "BRAZIL".
+       01  COUNTRY-TABLE REDEFINES COUNTRY-TABLE-VALUES.
+           05  COUNTRY-ENTRY OCCURS 10 TIMES
+                   INDEXED BY COUNTRY-IDX.
+               10  COUNTRY-NAME      PIC X(20).
+       01  COUNTRY-TABLE-SIZE        PIC 9(02) VALUE 10.
+
+       01  COUNTRY-SYNONYM-VALUES.
+           05  FILLER.
+               10  FILLER            PIC X(20) VALUE "USA".
+               10  FILLER            PIC X(20) VALUE "UNITED STATES".
+           05  FILLER.
+               10  FILLER            PIC X(20) VALUE "US".
+               10  FILLER            PIC X(20) VALUE "UNITED STATES".
+           05  FILLER.
+               10  FILLER            PIC X(20) VALUE "UK".
+               10  FILLER            PIC X(20) VALUE "UNITED KINGDOM".
+           05  FILLER.
+               10  FILLER            PIC X(20) VALUE "BRITAIN".
+               10  FILLER            PIC X(20) VALUE "UNITED KINGDOM".
+           05  FILLER.
+               10  FILLER            PIC X(20) VALUE "PRC".
+               10  FILLER            PIC X(20) VALUE "CHINA".
+       01  COUNTRY-SYNONYM-TABLE REDEFINES COUNTRY-SYNONYM-VALUES.
+           05  COUNTRY-SYNONYM-ENTRY OCCURS 5 TIMES
+                   INDEXED BY COUNTRY-SYN-IDX.
+               10  COUNTRY-SYNONYM-NAME       PIC X(20).
+               10  COUNTRY-SYNONYM-CANONICAL  PIC X(20).
+       01  COUNTRY-SYNONYM-TABLE-SIZE          PIC 9(02) VALUE 5.
