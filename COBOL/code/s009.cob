@@ -1,25 +1,90 @@
       ******************************************************************
       * Author: rxxuzi
       * Date: 2024/01/17
-      * Purpose: Implements a program to identify prime numbers between 2 
-      *          and 100. It uses nested loops and checks for non-divisibility
-      *          to determine the primality of each number.
+      * Purpose: Implements a program to identify prime numbers between
+      *          an operator-supplied (or scheduled) lower and upper
+      *          bound. It uses nested loops and checks for non-
+      *          divisibility to determine the primality of each
+      *          number.
       * Tectonics: cobc
+      *
+      * Modification History:
+      *   2024-02-13  rxz  Upper bound is now accepted from the operator
+      *                    instead of being fixed at 100, so the range
+      *                    can change without a recompile.
+      *   2024-02-14  rxz  Primes found are now also written to
+      *                    primes.txt so a run's results survive after
+      *                    the console output has scrolled away.
+      *   2024-03-11  rxz  Accept the lower and upper bound as command
+      *                    line parameters (cobc run S009 LOW HIGH) for
+      *                    unattended scheduling, falling back to the
+      *                    interactive prompt when no parameters are
+      *                    given.
       ******************************************************************
 
        IDENTIFICATION DIVISION.
        PROGRAM-ID. S009.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PrimeFile ASSIGN TO "./../data/primes.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-PRIME-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  PrimeFile.
+       01  PrimeRec                PIC X(20).
+
        WORKING-STORAGE SECTION.
        01 NUM           PIC 9(3) VALUE 2.
        01 DIVISOR       PIC 9(3).
        01 REM           PIC 9(3).
        01 PRIME-FLAG    PIC 9 VALUE 1.
        01 QUOTIENT      PIC 9(3).
+       01 LOWER-BOUND   PIC 9(3) VALUE 2.
+       01 UPPER-BOUND   PIC 9(3) VALUE 100.
+       01 WS-PRIME-FILE-STATUS PIC XX.
+       01 WS-ARG-COUNT  PIC 9(02).
+       01 WS-ARG-TEXT   PIC X(10).
 
        PROCEDURE DIVISION.
        MAIN-LOGIC.
-           PERFORM VARYING NUM FROM 2 BY 1 UNTIL NUM > 100
+           ACCEPT WS-ARG-COUNT FROM ARGUMENT-NUMBER
+           IF WS-ARG-COUNT >= 2
+               DISPLAY 1 UPON ARGUMENT-NUMBER
+               ACCEPT WS-ARG-TEXT FROM ARGUMENT-VALUE
+               MOVE WS-ARG-TEXT TO LOWER-BOUND
+               DISPLAY 2 UPON ARGUMENT-NUMBER
+               ACCEPT WS-ARG-TEXT FROM ARGUMENT-VALUE
+               MOVE WS-ARG-TEXT TO UPPER-BOUND
+           ELSE
+               DISPLAY "Enter lower bound (2-999), or press Enter "
+                       "for 2:"
+               ACCEPT LOWER-BOUND
+               IF LOWER-BOUND < 2
+                   MOVE 2 TO LOWER-BOUND
+               END-IF
+               DISPLAY "Enter upper bound (2-999), or press Enter "
+                       "for 100:"
+               ACCEPT UPPER-BOUND
+               IF UPPER-BOUND < 2
+                   MOVE 100 TO UPPER-BOUND
+               END-IF
+           END-IF
+
+           IF LOWER-BOUND < 2
+               MOVE 2 TO LOWER-BOUND
+           END-IF
+           IF UPPER-BOUND < LOWER-BOUND
+               MOVE LOWER-BOUND TO UPPER-BOUND
+           END-IF
+
+           OPEN OUTPUT PrimeFile
+
+           PERFORM VARYING NUM FROM LOWER-BOUND BY 1
+                   UNTIL NUM > UPPER-BOUND
                MOVE 1 TO PRIME-FLAG
                PERFORM VARYING DIVISOR FROM 2 BY 1 UNTIL DIVISOR >= NUM
                    DIVIDE NUM BY DIVISOR GIVING QUOTIENT REMAINDER REM
@@ -30,8 +95,12 @@
                END-PERFORM
                IF PRIME-FLAG = 1
                    DISPLAY NUM " is a prime number."
+                   MOVE NUM TO PrimeRec
+                   WRITE PrimeRec
                END-IF
            END-PERFORM
+
+           CLOSE PrimeFile
            STOP RUN.
 
        END PROGRAM S009.
