@@ -0,0 +1,103 @@
+      ******************************************************************
+      * Author: rxxuzi
+      * Date: 2024-02-24
+      * Purpose: End-of-day batch job - reads every registration S015
+      *          wrote to database.txt for the current date and prints
+      *          a close-out summary (total count, count per country)
+      *          so this no longer has to be counted by hand.
+      * Tectonics: cobc
+      *
+      * Modification History:
+      *   2024-02-25  rxz  Skip any record whose DB-REC-VERSION is not
+      *                    the layout this program understands.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. S019.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DatabaseFile ASSIGN TO "./../database.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS DB-ID
+           FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DatabaseFile.
+           COPY DBREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS               PIC XX.
+       01  WS-EOF-SWITCH                PIC X(01) VALUE "N".
+           88  WS-END-OF-FILE           VALUE "Y".
+       01  WS-TODAY-DATE.
+           05  WS-TODAY-YEAR            PIC 9(04).
+           05  WS-TODAY-MONTH           PIC 9(02).
+           05  WS-TODAY-DAY             PIC 9(02).
+       01  WS-TODAY-COUNT               PIC 9(05) VALUE ZERO.
+       01  WS-COUNTRY-COUNTS.
+           05  WS-COUNTRY-COUNT OCCURS 10 TIMES
+                   INDEXED BY WS-CC-IDX  PIC 9(05) VALUE ZERO.
+
+       COPY COUNTRY.
+
+       PROCEDURE DIVISION.
+       Main-Logic.
+           ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD
+
+           OPEN INPUT DatabaseFile
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "database.txt could not be opened - status "
+                       WS-FILE-STATUS
+               STOP RUN
+           END-IF
+
+           PERFORM READ-NEXT-RECORD
+           PERFORM TALLY-IF-TODAY UNTIL WS-END-OF-FILE
+
+           CLOSE DatabaseFile
+
+           DISPLAY "==================================================="
+           DISPLAY "  END-OF-DAY SUMMARY - " WS-TODAY-YEAR "/"
+                   WS-TODAY-MONTH "/" WS-TODAY-DAY
+           DISPLAY "==================================================="
+           DISPLAY "Total registrations today : " WS-TODAY-COUNT
+           DISPLAY "By country:"
+           PERFORM VARYING COUNTRY-IDX FROM 1 BY 1
+                   UNTIL COUNTRY-IDX > COUNTRY-TABLE-SIZE
+               SET WS-CC-IDX TO COUNTRY-IDX
+               IF WS-COUNTRY-COUNT(WS-CC-IDX) > ZERO
+                   DISPLAY "  " COUNTRY-NAME(COUNTRY-IDX) ": "
+                           WS-COUNTRY-COUNT(WS-CC-IDX)
+               END-IF
+           END-PERFORM
+           DISPLAY "==================================================="
+
+           STOP RUN.
+
+       READ-NEXT-RECORD.
+           READ DatabaseFile NEXT RECORD
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+           END-READ.
+
+       TALLY-IF-TODAY.
+           IF DB-LAYOUT-CURRENT
+                   AND DB-STATUS-ACTIVE
+                   AND DB-YEAR = WS-TODAY-YEAR
+                   AND DB-MONTH = WS-TODAY-MONTH
+                   AND DB-DAY = WS-TODAY-DAY
+               ADD 1 TO WS-TODAY-COUNT
+               PERFORM VARYING COUNTRY-IDX FROM 1 BY 1
+                       UNTIL COUNTRY-IDX > COUNTRY-TABLE-SIZE
+                   IF COUNTRY-NAME(COUNTRY-IDX) = DB-COUNTRY
+                       SET WS-CC-IDX TO COUNTRY-IDX
+                       ADD 1 TO WS-COUNTRY-COUNT(WS-CC-IDX)
+                   END-IF
+               END-PERFORM
+           END-IF
+           PERFORM READ-NEXT-RECORD.
+
+       END PROGRAM S019.
