@@ -3,6 +3,16 @@
       * Date: 2024-01-19
       * Purpose: Read a message from message.txt and display it
       * Tectonics: cobc
+      *
+      * Modification History:
+      *   2024-02-18  rxz  message.txt now uses the shared MSGREC
+      *                    structured layout - display each column
+      *                    instead of one free-text line.
+      *   2024-03-06  rxz  Log a run-start and run-end entry of its
+      *                    own, same as the other batch programs.
+      *   2024-03-13  rxz  Check and report the OPEN/WRITE/CLOSE status
+      *                    of message.txt instead of trusting every
+      *                    operation to succeed.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. S013.
@@ -11,24 +21,76 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT MessageFile ASSIGN TO "message.txt"
-           ORGANIZATION IS LINE SEQUENTIAL.
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD  MessageFile.
-       01  MessageRec.
-           05  MessageText PIC X(80).
+           COPY MSGREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS       PIC XX.
 
        PROCEDURE DIVISION.
        ReadMessage.
+           MOVE "Run started." TO MSG-TEXT
+           PERFORM LOG-RUN-EVENT
+
            OPEN INPUT MessageFile
-           READ MessageFile INTO MessageRec
-           AT END
-               DISPLAY "End of file reached or file is empty."
-           NOT AT END
-               DISPLAY "Message read from file: " MessageText
-           END-READ
-           CLOSE MessageFile
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "message.txt could not be opened for input - "
+                       "status " WS-FILE-STATUS
+           ELSE
+               READ MessageFile
+               AT END
+                   DISPLAY "End of file reached or file is empty."
+               NOT AT END
+                   DISPLAY "Date     : " MSG-YEAR "/" MSG-MONTH "/"
+                           MSG-DAY
+                   DISPLAY "Time     : " MSG-HOUR ":" MSG-MINUTE ":"
+                           MSG-SECOND
+                   DISPLAY "Program  : " MSG-PROGRAM
+                   DISPLAY "Severity : " MSG-SEVERITY
+                   DISPLAY "Message  : " MSG-TEXT
+               END-READ
+               CLOSE MessageFile
+               IF WS-FILE-STATUS NOT = "00"
+                   DISPLAY "message.txt did not close cleanly - "
+                           "status " WS-FILE-STATUS
+               END-IF
+           END-IF
+
+           MOVE "Run ended." TO MSG-TEXT
+           PERFORM LOG-RUN-EVENT
            STOP RUN.
 
+      * Append one INFO line to message.txt's run log - text is
+      * whatever the caller moved to MSG-TEXT just before performing
+      * this paragraph. Creates message.txt if this is the first run.
+       LOG-RUN-EVENT.
+           OPEN EXTEND MessageFile
+           IF WS-FILE-STATUS = "35"
+               OPEN OUTPUT MessageFile
+           END-IF
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "message.txt could not be opened - status "
+                       WS-FILE-STATUS
+           ELSE
+               ACCEPT MSG-DATE FROM DATE YYYYMMDD
+               ACCEPT MSG-TIME FROM TIME
+               MOVE "S013"      TO MSG-PROGRAM
+               SET MSG-SEV-INFO TO TRUE
+               WRITE MESSAGE-RECORD
+               IF WS-FILE-STATUS NOT = "00"
+                   DISPLAY "WRITE to message.txt failed - status "
+                           WS-FILE-STATUS
+               END-IF
+               CLOSE MessageFile
+               IF WS-FILE-STATUS NOT = "00"
+                   DISPLAY "message.txt did not close cleanly - "
+                           "status " WS-FILE-STATUS
+               END-IF
+           END-IF.
+
        END PROGRAM S013.
