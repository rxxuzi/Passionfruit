@@ -0,0 +1,176 @@
+      ******************************************************************
+      * Author: rxxuzi
+      * Date: 2024-03-11
+      * Purpose: Scan database.txt and message.txt and flag any row
+      *          that does not parse as a valid DATABASE-RECORD or
+      *          MESSAGE-RECORD - bad numeric content, an unrecognized
+      *          DB-REC-VERSION/DB-STATUS/MSG-SEVERITY, or a blank key
+      *          field - instead of letting a corrupt row silently
+      *          confuse S016 through S021 and S023.
+      *
+      * Modification History:
+      *   2024-03-17  rxz  An OPEN failure now also CALLs "CLASSIFY"
+      *                    to show the file status's plain-English
+      *                    meaning alongside the raw code, instead of
+      *                    leaving that lookup to whoever is reading
+      *                    the console output.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. S026.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DatabaseFile ASSIGN TO "./../database.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS DB-ID
+           FILE STATUS IS WS-DB-FILE-STATUS.
+
+           SELECT MessageFile ASSIGN TO "message.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-MSG-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DatabaseFile.
+           COPY DBREC.
+
+       FD  MessageFile.
+           COPY MSGREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-DB-FILE-STATUS            PIC XX.
+       01  WS-MSG-FILE-STATUS           PIC XX.
+       01  WS-DB-EOF-SWITCH             PIC X(01) VALUE "N".
+           88  WS-DB-END-OF-FILE        VALUE "Y".
+       01  WS-MSG-EOF-SWITCH            PIC X(01) VALUE "N".
+           88  WS-MSG-END-OF-FILE       VALUE "Y".
+       01  WS-DB-CHECKED-COUNT          PIC 9(05) VALUE ZERO.
+       01  WS-DB-BAD-COUNT              PIC 9(05) VALUE ZERO.
+       01  WS-MSG-CHECKED-COUNT         PIC 9(05) VALUE ZERO.
+       01  WS-MSG-BAD-COUNT             PIC 9(05) VALUE ZERO.
+       01  WS-BAD-REASON                PIC X(40).
+       01  WS-CLASS-KIND                PIC X(08) VALUE "STATUS".
+       01  WS-CLASS-CODE                PIC X(05).
+       01  WS-CLASS-RESULT              PIC X(30).
+
+       PROCEDURE DIVISION.
+       Main-Logic.
+           DISPLAY "==================================================="
+           DISPLAY "  FILE INTEGRITY CHECK"
+           DISPLAY "==================================================="
+
+           PERFORM CHECK-DATABASE-FILE
+           PERFORM CHECK-MESSAGE-FILE
+
+           DISPLAY "==================================================="
+           DISPLAY "database.txt : " WS-DB-CHECKED-COUNT " checked, "
+                   WS-DB-BAD-COUNT " bad"
+           DISPLAY "message.txt  : " WS-MSG-CHECKED-COUNT " checked, "
+                   WS-MSG-BAD-COUNT " bad"
+
+           STOP RUN.
+
+       CHECK-DATABASE-FILE.
+           OPEN INPUT DatabaseFile
+           IF WS-DB-FILE-STATUS NOT = "00"
+               MOVE WS-DB-FILE-STATUS TO WS-CLASS-CODE
+               CALL "CLASSIFY" USING WS-CLASS-KIND WS-CLASS-CODE
+                       WS-CLASS-RESULT
+               DISPLAY "database.txt could not be opened - status "
+                       WS-DB-FILE-STATUS " (" WS-CLASS-RESULT ")"
+           ELSE
+               PERFORM READ-NEXT-DATABASE-RECORD
+               PERFORM VERIFY-DATABASE-RECORD UNTIL WS-DB-END-OF-FILE
+               CLOSE DatabaseFile
+           END-IF.
+
+       READ-NEXT-DATABASE-RECORD.
+           READ DatabaseFile NEXT RECORD
+               AT END
+                   SET WS-DB-END-OF-FILE TO TRUE
+           END-READ.
+
+      * A trailer row (DB-REC-VERSION 99) carries a day's running
+      * added-record count in DB-HANDLED-BY, not an employee ID, and
+      * its DB-ID is the "~TRAILER-YYYYMMDD" marker, not a real
+      * registration key - skip the employee/status checks for it.
+       VERIFY-DATABASE-RECORD.
+           ADD 1 TO WS-DB-CHECKED-COUNT
+           MOVE SPACE TO WS-BAD-REASON
+
+           EVALUATE TRUE
+               WHEN NOT DB-LAYOUT-CURRENT AND NOT DB-LAYOUT-TRAILER
+                   STRING "unrecognized DB-REC-VERSION " DB-REC-VERSION
+                           DELIMITED BY SIZE INTO WS-BAD-REASON
+               WHEN DB-ID = SPACES
+                   MOVE "blank DB-ID" TO WS-BAD-REASON
+               WHEN DB-LAYOUT-CURRENT AND NOT DB-STATUS-ACTIVE
+                       AND NOT DB-STATUS-VOID
+                   STRING "unrecognized DB-STATUS " DB-STATUS
+                           DELIMITED BY SIZE INTO WS-BAD-REASON
+               WHEN DB-LAYOUT-CURRENT AND DB-FEE NOT NUMERIC
+                   MOVE "non-numeric DB-FEE" TO WS-BAD-REASON
+               WHEN DB-LAYOUT-CURRENT AND
+                       (DB-YEAR NOT NUMERIC OR DB-MONTH NOT NUMERIC
+                        OR DB-DAY NOT NUMERIC)
+                   MOVE "non-numeric DB-REG-DATE" TO WS-BAD-REASON
+           END-EVALUATE
+
+           IF WS-BAD-REASON NOT = SPACE
+               ADD 1 TO WS-DB-BAD-COUNT
+               DISPLAY "BAD database.txt row " WS-DB-CHECKED-COUNT
+                       ": " DB-ID " - " WS-BAD-REASON
+           END-IF
+
+           PERFORM READ-NEXT-DATABASE-RECORD.
+
+       CHECK-MESSAGE-FILE.
+           OPEN INPUT MessageFile
+           IF WS-MSG-FILE-STATUS NOT = "00"
+               MOVE WS-MSG-FILE-STATUS TO WS-CLASS-CODE
+               CALL "CLASSIFY" USING WS-CLASS-KIND WS-CLASS-CODE
+                       WS-CLASS-RESULT
+               DISPLAY "message.txt could not be opened - status "
+                       WS-MSG-FILE-STATUS " (" WS-CLASS-RESULT ")"
+           ELSE
+               PERFORM READ-NEXT-MESSAGE-RECORD
+               PERFORM VERIFY-MESSAGE-RECORD UNTIL WS-MSG-END-OF-FILE
+               CLOSE MessageFile
+           END-IF.
+
+       READ-NEXT-MESSAGE-RECORD.
+           READ MessageFile
+               AT END
+                   SET WS-MSG-END-OF-FILE TO TRUE
+           END-READ.
+
+       VERIFY-MESSAGE-RECORD.
+           ADD 1 TO WS-MSG-CHECKED-COUNT
+           MOVE SPACE TO WS-BAD-REASON
+
+           EVALUATE TRUE
+               WHEN NOT MSG-SEV-INFO AND NOT MSG-SEV-WARN
+                       AND NOT MSG-SEV-ERROR
+                   STRING "unrecognized MSG-SEVERITY " MSG-SEVERITY
+                           DELIMITED BY SIZE INTO WS-BAD-REASON
+               WHEN MSG-PROGRAM = SPACES
+                   MOVE "blank MSG-PROGRAM" TO WS-BAD-REASON
+               WHEN MSG-YEAR NOT NUMERIC OR MSG-MONTH NOT NUMERIC
+                       OR MSG-DAY NOT NUMERIC OR MSG-HOUR NOT NUMERIC
+                       OR MSG-MINUTE NOT NUMERIC
+                       OR MSG-SECOND NOT NUMERIC
+                   MOVE "non-numeric MSG-TIMESTAMP" TO WS-BAD-REASON
+           END-EVALUATE
+
+           IF WS-BAD-REASON NOT = SPACE
+               ADD 1 TO WS-MSG-BAD-COUNT
+               DISPLAY "BAD message.txt row " WS-MSG-CHECKED-COUNT
+                       ": " MSG-PROGRAM " - " WS-BAD-REASON
+           END-IF
+
+           PERFORM READ-NEXT-MESSAGE-RECORD.
+
+       END PROGRAM S026.
