@@ -0,0 +1,61 @@
+      ******************************************************************
+      * Author: rxxuzi
+      * Date: 2024-02-19
+      * Purpose: Read message.txt and list only the WARN/ERROR severity
+      *          entries, so problems don't get lost among routine INFO
+      *          noise logged by S012/S014.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. S017.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MessageFile ASSIGN TO "message.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MessageFile.
+           COPY MSGREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS        PIC XX.
+       01  WS-EOF-SWITCH         PIC X(01) VALUE "N".
+           88  WS-END-OF-FILE    VALUE "Y".
+       01  WS-MATCH-COUNT        PIC 9(05) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       Main-Logic.
+           OPEN INPUT MessageFile
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "message.txt could not be opened - status "
+                       WS-FILE-STATUS
+               STOP RUN
+           END-IF
+
+           DISPLAY "-- WARN / ERROR entries in message.txt --"
+           PERFORM READ-NEXT-MESSAGE
+           PERFORM UNTIL WS-END-OF-FILE
+               IF MSG-SEV-WARN OR MSG-SEV-ERROR
+                   ADD 1 TO WS-MATCH-COUNT
+                   DISPLAY MSG-YEAR "/" MSG-MONTH "/" MSG-DAY " "
+                           MSG-HOUR ":" MSG-MINUTE ":" MSG-SECOND " "
+                           MSG-PROGRAM " " MSG-SEVERITY " " MSG-TEXT
+               END-IF
+               PERFORM READ-NEXT-MESSAGE
+           END-PERFORM
+
+           DISPLAY "Total WARN/ERROR entries: " WS-MATCH-COUNT
+           CLOSE MessageFile
+           STOP RUN.
+
+       READ-NEXT-MESSAGE.
+           READ MessageFile
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+           END-READ.
+
+       END PROGRAM S017.
