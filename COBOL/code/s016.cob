@@ -0,0 +1,88 @@
+      ******************************************************************
+      * Author: rxxuzi
+      * Date: 2024-02-07
+      * Purpose: Read every registration in database.txt and print it
+      *          as a formatted report. Companion reader to S015, which
+      *          only ever appends.
+      * Tectonics: cobc
+      *
+      * Modification History:
+      *   2024-02-25  rxz  Skip and flag any record whose DB-REC-VERSION
+      *                    is not the layout this program understands,
+      *                    instead of misreading its fields.
+      *   2024-03-09  rxz  The daily control-total trailer row
+      *                    (DB-REC-VERSION 99) is now skipped silently
+      *                    instead of falling into the "unrecognized
+      *                    layout version" warning - it is an expected
+      *                    row, not corrupt data.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. S016.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DatabaseFile ASSIGN TO "./../database.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS DB-ID
+           FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DatabaseFile.
+           COPY DBREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS               PIC XX.
+       01  WS-EOF-SWITCH                PIC X(01) VALUE "N".
+           88  WS-END-OF-FILE           VALUE "Y".
+       01  WS-RECORD-COUNT              PIC 9(05) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       Main-Logic.
+           OPEN INPUT DatabaseFile
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "database.txt could not be opened - status "
+                       WS-FILE-STATUS
+               STOP RUN
+           END-IF
+
+           DISPLAY "==================================================="
+           DISPLAY "  DATABASE.TXT REGISTRATION REPORT"
+           DISPLAY "==================================================="
+           DISPLAY "ID                   COUNTRY              DATE"
+                   "       TIME     STATUS"
+
+           PERFORM READ-NEXT-RECORD
+           PERFORM PRINT-DETAIL-LINE UNTIL WS-END-OF-FILE
+
+           DISPLAY "==================================================="
+           DISPLAY "Total registrations listed: " WS-RECORD-COUNT
+
+           CLOSE DatabaseFile
+           STOP RUN.
+
+       READ-NEXT-RECORD.
+           READ DatabaseFile NEXT RECORD
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+           END-READ.
+
+       PRINT-DETAIL-LINE.
+           EVALUATE TRUE
+               WHEN DB-LAYOUT-TRAILER
+                   CONTINUE
+               WHEN NOT DB-LAYOUT-CURRENT
+                   DISPLAY "Skipped record with unrecognized layout "
+                           "version " DB-REC-VERSION " for ID " DB-ID
+               WHEN OTHER
+                   ADD 1 TO WS-RECORD-COUNT
+                   DISPLAY DB-ID " " DB-COUNTRY " "
+                           DB-YEAR "/" DB-MONTH "/" DB-DAY " "
+                           DB-HOUR ":" DB-MINUTE ":" DB-SECOND " "
+                           DB-STATUS
+           END-EVALUATE
+           PERFORM READ-NEXT-RECORD.
+
+       END PROGRAM S016.
