@@ -4,25 +4,196 @@
       * Purpose: Demonstrates array handling in COBOL. It includes setting
       *          values to array elements and displaying them using a loop.
       * Tectonics: cobc
+      *
+      * Modification History:
+      *   2024/02/08  rxz  Added in-place ascending/descending sort
+      *                    paragraphs over NUMBER_LIST.
+      *   2024/02/10  rxz  NUMBER_LIST is now loaded from numlist.txt
+      *                    at startup (when present) and saved back at
+      *                    the end of the run, so a list built in one
+      *                    run carries into the next instead of being
+      *                    rebuilt from scratch every time.
+      *   2024/03/04  rxz  Added a paginated report listing (page
+      *                    headers and a fixed page size) alongside the
+      *                    plain DISPLAY-LIST, for a longer NUMBER_LIST
+      *                    than fits one screen.
+      *   2024-03-15  rxz  NUMBER_LIST is now OCCURS 1 TO 200 TIMES
+      *                    DEPENDING ON WS-ITEM-COUNT instead of a
+      *                    fixed OCCURS 10, so a run with 3 saved items
+      *                    and a run with 200 both work without a
+      *                    recompile. WS-ITEM-COUNT is set from however
+      *                    many records LOAD-LIST actually finds.
+      *   2024-03-16  rxz  Added LOOKUP-ITEM, a sequential search
+      *                    paragraph returning the index of a given
+      *                    value (or a not-found indicator), so callers
+      *                    no longer have to write their own PERFORM
+      *                    VARYING just to ask "is X in this list".
       ******************************************************************
 
        IDENTIFICATION DIVISION.
        PROGRAM-ID. S006.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NumberListFile ASSIGN TO "./../data/numlist.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-LIST-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  NumberListFile.
+       01  NumberListRec             PIC 9(4).
+
        WORKING-STORAGE SECTION.
+       01 WS-ITEM-COUNT PIC 9(3) VALUE 10.
+       01 WS-MAX-ITEMS PIC 9(3) VALUE 200.
        01 NUMBER_LIST.
-          05 ITEM PIC 9(4) OCCURS 10 TIMES.
+          05 ITEM PIC 9(4) OCCURS 1 TO 200 TIMES
+                  DEPENDING ON WS-ITEM-COUNT.
        01 I PIC 9(4).
+       01 J PIC 9(4).
+       01 ITEM-TEMP PIC 9(4).
+       01 WS-LIST-FILE-STATUS PIC XX.
+       01 WS-LIST-FOUND-ON-DISK PIC X(01) VALUE "N".
+           88 WS-LIST-LOADED-FROM-FILE VALUE "Y".
+       01 WS-PAGE-SIZE PIC 9(2) VALUE 4.
+       01 WS-PAGE-NUM PIC 9(4).
+       01 WS-LINE-COUNT PIC 9(2).
+       01 WS-LOOKUP-VALUE PIC 9(4).
+       01 WS-LOOKUP-INDEX PIC 9(4) VALUE ZERO.
+       01 WS-LOOKUP-FOUND-SWITCH PIC X(01) VALUE "N".
+           88 WS-LOOKUP-FOUND VALUE "Y".
 
        PROCEDURE DIVISION.
-      * Set a value for each element of the array
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 10
-               MOVE I TO ITEM(I)
-           END-PERFORM.
+       MAIN-LOGIC.
+           PERFORM LOAD-LIST.
+
+           IF NOT WS-LIST-LOADED-FROM-FILE
+      * No saved list yet - seed the table the same way every run used to
+               MOVE 10 TO WS-ITEM-COUNT
+               PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-ITEM-COUNT
+                   MOVE I TO ITEM(I)
+               END-PERFORM
+           END-IF.
 
       * Display array elements
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 10
+           DISPLAY "-- Original order --"
+           PERFORM DISPLAY-LIST.
+
+           PERFORM SORT-ASCENDING.
+           DISPLAY "-- Sorted ascending --"
+           PERFORM DISPLAY-LIST.
+
+           PERFORM SORT-DESCENDING.
+           DISPLAY "-- Sorted descending --"
+           PERFORM DISPLAY-LIST-PAGED.
+
+      * Demonstrate LOOKUP-ITEM against the list's own first entry.
+           MOVE ITEM(1) TO WS-LOOKUP-VALUE
+           PERFORM LOOKUP-ITEM
+           IF WS-LOOKUP-FOUND
+               DISPLAY "Lookup " WS-LOOKUP-VALUE " found at index "
+                       WS-LOOKUP-INDEX
+           ELSE
+               DISPLAY "Lookup " WS-LOOKUP-VALUE " not found"
+           END-IF.
+
+           PERFORM SAVE-LIST.
+           STOP RUN.
+
+      * Reads every record present (3 one run, 200 the next) and sets
+      * WS-ITEM-COUNT from however many were actually found, instead of
+      * assuming a fixed table size.
+       LOAD-LIST.
+           MOVE "N" TO WS-LIST-FOUND-ON-DISK
+           MOVE ZERO TO WS-ITEM-COUNT
+           OPEN INPUT NumberListFile
+           IF WS-LIST-FILE-STATUS = "00"
+               PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-MAX-ITEMS
+                   READ NumberListFile
+                       AT END
+                           EXIT PERFORM
+                       NOT AT END
+                           MOVE I TO WS-ITEM-COUNT
+                           MOVE NumberListRec TO ITEM(I)
+                           SET WS-LIST-LOADED-FROM-FILE TO TRUE
+                   END-READ
+               END-PERFORM
+               CLOSE NumberListFile
+           END-IF.
+
+       SAVE-LIST.
+           OPEN OUTPUT NumberListFile
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-ITEM-COUNT
+               MOVE ITEM(I) TO NumberListRec
+               WRITE NumberListRec
+           END-PERFORM
+           CLOSE NumberListFile.
+
+       DISPLAY-LIST.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-ITEM-COUNT
                DISPLAY "Item " I " is " ITEM(I)
            END-PERFORM.
 
-           STOP RUN.
+      * Report-style listing of NUMBER_LIST - a page header (with page
+      * number) every WS-PAGE-SIZE lines, instead of one unbroken dump.
+       DISPLAY-LIST-PAGED.
+           MOVE ZERO TO WS-PAGE-NUM
+           MOVE WS-PAGE-SIZE TO WS-LINE-COUNT
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-ITEM-COUNT
+               IF WS-LINE-COUNT >= WS-PAGE-SIZE
+                   PERFORM PRINT-PAGE-HEADER
+                   MOVE ZERO TO WS-LINE-COUNT
+               END-IF
+               DISPLAY "  Item " I " is " ITEM(I)
+               ADD 1 TO WS-LINE-COUNT
+           END-PERFORM.
+
+       PRINT-PAGE-HEADER.
+           ADD 1 TO WS-PAGE-NUM
+           DISPLAY " "
+           DISPLAY "-- Page " WS-PAGE-NUM " --".
+
+      * Sequential search for WS-LOOKUP-VALUE in NUMBER_LIST. Sets
+      * WS-LOOKUP-INDEX to the matching position and WS-LOOKUP-FOUND
+      * to true, or leaves WS-LOOKUP-INDEX zero and WS-LOOKUP-FOUND
+      * false when the value isn't in the list.
+       LOOKUP-ITEM.
+           MOVE ZERO TO WS-LOOKUP-INDEX
+           MOVE "N" TO WS-LOOKUP-FOUND-SWITCH
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-ITEM-COUNT
+               IF ITEM(I) = WS-LOOKUP-VALUE
+                   MOVE I TO WS-LOOKUP-INDEX
+                   SET WS-LOOKUP-FOUND TO TRUE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+      * Simple in-place bubble sort, ascending on ITEM(I)
+       SORT-ASCENDING.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-ITEM-COUNT - 1
+               PERFORM VARYING J FROM 1 BY 1
+                       UNTIL J > (WS-ITEM-COUNT - I)
+                   IF ITEM(J) > ITEM(J + 1)
+                       MOVE ITEM(J)     TO ITEM-TEMP
+                       MOVE ITEM(J + 1) TO ITEM(J)
+                       MOVE ITEM-TEMP   TO ITEM(J + 1)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+      * Simple in-place bubble sort, descending on ITEM(I)
+       SORT-DESCENDING.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-ITEM-COUNT - 1
+               PERFORM VARYING J FROM 1 BY 1
+                       UNTIL J > (WS-ITEM-COUNT - I)
+                   IF ITEM(J) < ITEM(J + 1)
+                       MOVE ITEM(J)     TO ITEM-TEMP
+                       MOVE ITEM(J + 1) TO ITEM(J)
+                       MOVE ITEM-TEMP   TO ITEM(J + 1)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+       END PROGRAM S006.
