@@ -0,0 +1,91 @@
+      ******************************************************************
+      * Author: rxxuzi
+      * Date: 2024-03-10
+      * Purpose: Menu-driven launcher for S001-S015 - lists the
+      *          available utilities and runs whichever one the
+      *          operator picks, so new staff don't need to memorize
+      *          fifteen program IDs to do their job.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. S022.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-CHOICE                    PIC 9(02).
+       01  WS-COMMAND                   PIC X(40).
+       01  WS-CALL-RESULT               PIC 9(09) COMP-5.
+       01  WS-EXIT-SWITCH               PIC X(01) VALUE "N".
+           88  WS-EXIT-REQUESTED        VALUE "Y".
+
+       PROCEDURE DIVISION.
+       Main-Logic.
+           PERFORM UNTIL WS-EXIT-REQUESTED
+               PERFORM DISPLAY-MENU
+               PERFORM ACCEPT-CHOICE
+               PERFORM RUN-SELECTED-PROGRAM
+           END-PERFORM
+           DISPLAY "Goodbye.".
+           STOP RUN.
+
+      * The compiled S001-S015 executables are expected alongside this
+      * launcher (same directory it is run from), hence the "./" form
+      * rather than a bare program name that would depend on PATH.
+       DISPLAY-MENU.
+           DISPLAY " ".
+           DISPLAY "=================================================".
+           DISPLAY "             S001-S015 PROGRAM LAUNCHER".
+           DISPLAY "=================================================".
+           DISPLAY " 1. S001 - Variable declaration and display demo".
+           DISPLAY " 2. S002 - Basic arithmetic demo".
+           DISPLAY " 3. S003 - Arithmetic, modulus and rounding demo".
+           DISPLAY " 4. S004 - IF/PERFORM/EVALUATE demo".
+           DISPLAY " 5. S005 - Loop constructs demo".
+           DISPLAY " 6. S006 - Array handling demo".
+           DISPLAY " 7. S007 - Subroutine call demo (DOUBLE)".
+           DISPLAY " 8. S008 - Nested data structure demo".
+           DISPLAY " 9. S009 - Prime number report".
+           DISPLAY "10. S010 - Numeric input demo".
+           DISPLAY "11. S011 - Create an empty file".
+           DISPLAY "12. S012 - Write a message to message.txt".
+           DISPLAY "13. S013 - Read a message from message.txt".
+           DISPLAY "14. S014 - Append a message to message.txt".
+           DISPLAY "15. S015 - Member registration entry".
+           DISPLAY " 0. Exit".
+           DISPLAY "=================================================".
+
+       ACCEPT-CHOICE.
+           DISPLAY "Select a program to run: ".
+           ACCEPT WS-CHOICE.
+
+       RUN-SELECTED-PROGRAM.
+           EVALUATE WS-CHOICE
+               WHEN 1  MOVE "./s001" TO WS-COMMAND
+               WHEN 2  MOVE "./s002" TO WS-COMMAND
+               WHEN 3  MOVE "./s003" TO WS-COMMAND
+               WHEN 4  MOVE "./s004" TO WS-COMMAND
+               WHEN 5  MOVE "./s005" TO WS-COMMAND
+               WHEN 6  MOVE "./s006" TO WS-COMMAND
+               WHEN 7  MOVE "./s007" TO WS-COMMAND
+               WHEN 8  MOVE "./s008" TO WS-COMMAND
+               WHEN 9  MOVE "./s009" TO WS-COMMAND
+               WHEN 10 MOVE "./s010" TO WS-COMMAND
+               WHEN 11 MOVE "./s011" TO WS-COMMAND
+               WHEN 12 MOVE "./s012" TO WS-COMMAND
+               WHEN 13 MOVE "./s013" TO WS-COMMAND
+               WHEN 14 MOVE "./s014" TO WS-COMMAND
+               WHEN 15 MOVE "./s015" TO WS-COMMAND
+               WHEN 0
+                   SET WS-EXIT-REQUESTED TO TRUE
+                   MOVE SPACES TO WS-COMMAND
+               WHEN OTHER
+                   DISPLAY "Not a valid choice - try again."
+                   MOVE SPACES TO WS-COMMAND
+           END-EVALUATE
+
+           IF WS-COMMAND NOT = SPACES
+               CALL "SYSTEM" USING WS-COMMAND
+                       RETURNING WS-CALL-RESULT
+           END-IF.
+
+       END PROGRAM S022.
