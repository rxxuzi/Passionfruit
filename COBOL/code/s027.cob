@@ -0,0 +1,103 @@
+      ******************************************************************
+      * Author: rxxuzi
+      * Date: 2024-03-12
+      * Purpose: Run S011 through S015 in sequence for a night's batch
+      *          window and write one consolidated line per step to
+      *          joblog.txt, so an operator can see the whole night's
+      *          outcome at a glance instead of paging through each
+      *          step's own message.txt entries to piece it together.
+      *          S015 is expected to be run with TRANSACTION_FILE set,
+      *          the same as when it is run unattended on its own.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. S027.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT JobLogFile ASSIGN TO "joblog.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-JOBLOG-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  JobLogFile.
+       01  JOBLOG-RECORD.
+           05  JL-TIMESTAMP.
+               10  JL-DATE              PIC 9(08).
+               10  JL-TIME.
+                   15  JL-HOUR          PIC 9(02).
+                   15  JL-MINUTE        PIC 9(02).
+                   15  JL-SECOND        PIC 9(02).
+           05  JL-SEP1                  PIC X(01).
+           05  JL-STEP                  PIC X(08).
+           05  JL-SEP2                  PIC X(01).
+           05  JL-STATUS                PIC X(06).
+
+       WORKING-STORAGE SECTION.
+       01  WS-JOBLOG-FILE-STATUS        PIC XX.
+       01  WS-CALL-RESULT               PIC 9(09) COMP-5.
+       01  WS-STEP-COUNT                PIC 9(02) VALUE ZERO.
+       01  WS-FAIL-COUNT                PIC 9(02) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       Main-Logic.
+           DISPLAY "==================================================="
+           DISPLAY "  NIGHTLY BATCH WINDOW - S011 THROUGH S015"
+           DISPLAY "==================================================="
+
+           MOVE "S011"    TO JL-STEP
+           CALL "SYSTEM" USING "./s011" RETURNING WS-CALL-RESULT
+           PERFORM LOG-STEP-RESULT
+
+           MOVE "S012"    TO JL-STEP
+           CALL "SYSTEM" USING "./s012" RETURNING WS-CALL-RESULT
+           PERFORM LOG-STEP-RESULT
+
+           MOVE "S013"    TO JL-STEP
+           CALL "SYSTEM" USING "./s013" RETURNING WS-CALL-RESULT
+           PERFORM LOG-STEP-RESULT
+
+           MOVE "S014"    TO JL-STEP
+           CALL "SYSTEM" USING "./s014" RETURNING WS-CALL-RESULT
+           PERFORM LOG-STEP-RESULT
+
+           MOVE "S015"    TO JL-STEP
+           CALL "SYSTEM" USING "./s015" RETURNING WS-CALL-RESULT
+           PERFORM LOG-STEP-RESULT
+
+           DISPLAY "==================================================="
+           DISPLAY "Steps run: " WS-STEP-COUNT
+                   "   Failed: " WS-FAIL-COUNT
+
+           STOP RUN.
+
+      * Appends one JOBLOG-RECORD for the step just CALLed, then prints
+      * the same line to the console - joblog.txt is the file-based
+      * record of the run, the console DISPLAY is just for whoever is
+      * watching the job run live.
+       LOG-STEP-RESULT.
+           ADD 1 TO WS-STEP-COUNT
+           ACCEPT JL-DATE FROM DATE YYYYMMDD
+           ACCEPT JL-TIME FROM TIME
+           MOVE SPACE TO JL-SEP1
+           MOVE SPACE TO JL-SEP2
+           IF WS-CALL-RESULT = 0
+               MOVE "OK"     TO JL-STATUS
+           ELSE
+               MOVE "FAILED" TO JL-STATUS
+               ADD 1 TO WS-FAIL-COUNT
+           END-IF
+
+           OPEN EXTEND JobLogFile
+           IF WS-JOBLOG-FILE-STATUS = "35"
+               OPEN OUTPUT JobLogFile
+           END-IF
+           WRITE JOBLOG-RECORD
+           CLOSE JobLogFile
+
+           DISPLAY JL-DATE " " JL-HOUR ":" JL-MINUTE ":" JL-SECOND
+                   " " JL-STEP " " JL-STATUS.
+
+       END PROGRAM S027.
