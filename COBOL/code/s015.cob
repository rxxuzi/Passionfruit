@@ -4,6 +4,84 @@
       * Purpose: Capture ID, Country from input and append to database.txt
       * with current date and time.
       * Tectonics: cobc
+      *
+      * Modification History:
+      *   2024-02-02  rxz  Reorganized DatabaseFile as an indexed file
+      *                    keyed on DB-ID so a lookup by ID no longer
+      *                    requires a full-file scan.
+      *   2024-02-03  rxz  Refuse to write a registration whose ID is
+      *                    already on file instead of allowing a
+      *                    second row for the same ID.
+      *   2024-02-05  rxz  Replaced the comma-STRING record body with
+      *                    the shared DBREC copybook layout so a
+      *                    country name containing a comma can no
+      *                    longer throw off the fields after it.
+      *   2024-02-06  rxz  Validate the entered country against the
+      *                    maintained COUNTRY-TABLE, re-prompting until
+      *                    a listed country is entered.
+      *   2024-02-15  rxz  Added a check-digit validation on WS-ID (mod
+      *                    9 over the first 19 characters, same
+      *                    remainder-based approach S009 uses for
+      *                    primality) so a mistyped ID is caught at
+      *                    entry instead of becoming a new, wrong
+      *                    record.
+      *   2024-02-21  rxz  Added an Add/Update mode prompt - an
+      *                    existing ID's WS-COUNTRY can now be
+      *                    corrected in place via REWRITE instead of
+      *                    only ever appending new rows.
+      *   2024-02-22  rxz  Added a Void mode - marks DB-STATUS as "V"
+      *                    instead of physically deleting, so retracted
+      *                    or bad test rows stop counting as active
+      *                    without losing the record of what happened.
+      *   2024-02-23  rxz  Added-registrations now capture the fee
+      *                    collected into DB-FEE instead of always
+      *                    writing zero; S018 totals it up.
+      *   2024-02-26  rxz  Take a dated copy of database.txt before
+      *                    any mode starts changing it, so a bad run
+      *                    can be rolled back to that day's starting
+      *                    state.
+      *   2024-02-28  rxz  database.txt's path can now be overridden
+      *                    with the DATABASE_PATH environment variable
+      *                    instead of always being "./../database.txt",
+      *                    so a test run can point at a scratch copy.
+      *   2024-03-01  rxz  Entry fields are now laid out on a fixed
+      *                    LINE/COL form instead of scrolling ACCEPT/
+      *                    DISPLAY prompts, with a dedicated message
+      *                    line for validation errors.
+      *   2024-03-03  rxz  WRITE, REWRITE and CLOSE against DatabaseFile
+      *                    now all check WS-FILE-STATUS instead of
+      *                    assuming success.
+      *   2024-03-05  rxz  A country abbreviation (e.g. "USA", "UK")
+      *                    now normalizes to the COUNTRY-TABLE spelling
+      *                    via the copybook's synonym list before being
+      *                    checked.
+      *   2024-03-06  rxz  Every exit now logs a run-start/run-end
+      *                    entry to message.txt through a common
+      *                    LOG-RUN-END-AND-STOP exit paragraph.
+      *   2024-03-07  rxz  Added a batch mode - when TRANSACTION_FILE
+      *                    is set, transactions are read from that file
+      *                    (TRANREC layout) instead of the interactive
+      *                    LINE/COL screen, one DatabaseFile open for
+      *                    the whole batch instead of per transaction.
+      *   2024-03-08  rxz  Added dynamic ASSIGN to DatabaseFile and
+      *                    TransactionFile - a runtime-variable filename
+      *                    needs ASSIGN TO DYNAMIC under this dialect,
+      *                    plain ASSIGN TO treats the data name as a
+      *                    fixed DDNAME and never finds the real file.
+      *   2024-03-08  rxz  Added a per-day control-total trailer row to
+      *                    database.txt, rolling up the run's added-
+      *                    record count so a downstream reader can
+      *                    confirm the expected count was written.
+      *   2024-03-09  rxz  The captured system date is now sanity-
+      *                    checked (month/day range, leap-year aware)
+      *                    before it is written, and rendered through
+      *                    a single ISO-style display paragraph so a
+      *                    future non-US format only changes one spot.
+      *   2024-03-10  rxz  Adds now capture who handled the
+      *                    registration into DB-HANDLED-BY (prompted
+      *                    interactively, read from TRAN-EMPLOYEE-ID in
+      *                    batch mode) instead of always writing zero -
+      *                    S023 cross-references it against employee.txt.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. S015.
@@ -11,16 +89,33 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT DatabaseFile ASSIGN TO "./../database.txt"
-           ORGANIZATION IS LINE SEQUENTIAL
+           SELECT DatabaseFile ASSIGN TO DYNAMIC WS-DB-PATH
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS DB-ID
            FILE STATUS IS WS-FILE-STATUS.
 
+           SELECT MessageFile ASSIGN TO "message.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-MSG-FILE-STATUS.
+
+           SELECT TransactionFile ASSIGN TO DYNAMIC WS-TRAN-PATH
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-TRAN-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  DatabaseFile.
-       01  DatabaseRec                  PIC X(100).
+           COPY DBREC.
+
+       FD  MessageFile.
+           COPY MSGREC.
+
+       FD  TransactionFile.
+           COPY TRANREC.
 
        WORKING-STORAGE SECTION.
+       01  WS-DB-PATH                   PIC X(60).
        01  WS-ID                        PIC X(20).
        01  WS-COUNTRY                   PIC X(20).
        01  WS-FILE-STATUS               PIC XX.
@@ -33,40 +128,751 @@
                10  WS-HOUR             PIC 9(02).
                10  WS-MINUTE           PIC 9(02).
                10  WS-SECOND           PIC 9(02).
-       01  WS-FORMATTED-STRING         PIC X(100) VALUE SPACES.
+       01  WS-DUPLICATE-FLAG           PIC X(01) VALUE "N".
+           88  WS-ID-ALREADY-ON-FILE   VALUE "Y".
+       01  WS-COUNTRY-VALID            PIC X(01) VALUE "N".
+           88  WS-COUNTRY-IS-VALID     VALUE "Y".
+       01  WS-ID-VALID                 PIC X(01) VALUE "N".
+           88  WS-ID-IS-VALID          VALUE "Y".
+       01  WS-CD-IDX                   PIC 9(02).
+       01  WS-DIGIT-SUM                PIC 9(04).
+       01  WS-CHECK-QUOTIENT           PIC 9(04).
+       01  WS-CHECK-COMPUTED           PIC 9(01).
+       01  WS-CHAR-ALPHA               PIC X(01).
+       01  WS-CHAR-NUM REDEFINES WS-CHAR-ALPHA PIC 9(01).
+       01  WS-LAST-CHAR-ALPHA          PIC X(01).
+       01  WS-LAST-CHAR-NUM REDEFINES WS-LAST-CHAR-ALPHA PIC 9(01).
+       01  WS-MODE                     PIC X(01).
+           88  WS-MODE-IS-ADD          VALUE "A".
+           88  WS-MODE-IS-UPDATE       VALUE "U".
+           88  WS-MODE-IS-VOID         VALUE "V".
+       01  WS-FOUND-FLAG               PIC X(01) VALUE "N".
+           88  WS-ID-FOUND-ON-FILE     VALUE "Y".
+       01  WS-FEE-AMOUNT                PIC 9(07)V99.
+       01  WS-HANDLED-BY-ID             PIC 9(05).
+       01  WS-BACKUP-DATE.
+           05  WS-BACKUP-YEAR           PIC 9(04).
+           05  WS-BACKUP-MONTH          PIC 9(02).
+           05  WS-BACKUP-DAY            PIC 9(02).
+       01  WS-BACKUP-NAME               PIC X(30).
+       01  WS-BACKUP-DIR-LEN             PIC 9(02).
+       01  WS-PATH-SCAN-IDX              PIC 9(02).
+       01  WS-FILE-INFO                 PIC X(36).
+       01  WS-EXIST-RESULT              PIC 9(09) COMP-5.
+       01  WS-COPY-RESULT               PIC 9(09) COMP-5.
+       01  WS-MSG-FILE-STATUS           PIC XX.
+       01  WS-TRAN-PATH                 PIC X(60).
+       01  WS-TRAN-STATUS               PIC XX.
+       01  WS-TRAN-EOF-SWITCH           PIC X(01) VALUE "N".
+           88  WS-TRAN-END-OF-FILE      VALUE "Y".
+       01  WS-TRAN-COUNT                PIC 9(05) VALUE ZERO.
+       01  WS-TRAILER-DATE.
+           05  WS-TRAILER-YEAR           PIC 9(04).
+           05  WS-TRAILER-MONTH          PIC 9(02).
+           05  WS-TRAILER-DAY            PIC 9(02).
+       01  WS-TRAILER-ID                 PIC X(20).
+       01  WS-RUN-ADD-COUNT              PIC 9(05) VALUE ZERO.
+       01  WS-DATE-VALID-SWITCH          PIC X(01) VALUE "Y".
+           88  WS-DATE-IS-VALID          VALUE "Y".
+       01  WS-DATE-MAX-DAY               PIC 9(02).
+       01  WS-LEAP-QUOTIENT              PIC 9(04).
+       01  WS-LEAP-REMAINDER             PIC 9(04).
+       01  WS-DATE-DISPLAY                PIC X(10).
+       01  MONTH-DAYS-TABLE.
+           05  FILLER PIC 9(02) VALUE 31.
+           05  FILLER PIC 9(02) VALUE 28.
+           05  FILLER PIC 9(02) VALUE 31.
+           05  FILLER PIC 9(02) VALUE 30.
+           05  FILLER PIC 9(02) VALUE 31.
+           05  FILLER PIC 9(02) VALUE 30.
+           05  FILLER PIC 9(02) VALUE 31.
+           05  FILLER PIC 9(02) VALUE 31.
+           05  FILLER PIC 9(02) VALUE 30.
+           05  FILLER PIC 9(02) VALUE 31.
+           05  FILLER PIC 9(02) VALUE 30.
+           05  FILLER PIC 9(02) VALUE 31.
+       01  MONTH-DAYS REDEFINES MONTH-DAYS-TABLE.
+           05  MONTH-DAYS-ENTRY OCCURS 12 TIMES
+                   INDEXED BY MONTH-IDX  PIC 9(02).
+
+       COPY COUNTRY.
 
        PROCEDURE DIVISION.
        Main-Logic.
-           DISPLAY "Enter ID: "
-           ACCEPT WS-ID
-           DISPLAY "Enter Country: "
-           ACCEPT WS-COUNTRY
+           MOVE "Run started." TO MSG-TEXT
+           PERFORM LOG-RUN-EVENT
+
+           PERFORM INITIALIZE-DB-PATH
+           PERFORM BACKUP-DATABASE-FILE
+           PERFORM INITIALIZE-TRAN-PATH
+
+           IF WS-TRAN-PATH NOT = SPACES
+               PERFORM RUN-BATCH-MODE
+               PERFORM LOG-RUN-END-AND-STOP
+           END-IF
+
+           PERFORM DISPLAY-SCREEN-FRAME
+
+           DISPLAY "Mode (A=Add, U=Update, V=Void):" LINE 5 COL 1
+           ACCEPT WS-MODE LINE 5 COL 35
+
+           EVALUATE TRUE
+               WHEN WS-MODE-IS-UPDATE
+                   PERFORM UPDATE-REGISTRATION
+               WHEN WS-MODE-IS-VOID
+                   PERFORM VOID-REGISTRATION
+               WHEN OTHER
+                   PERFORM ADD-REGISTRATION
+           END-EVALUATE
+
+           PERFORM LOG-RUN-END-AND-STOP.
+
+      * A TRANSACTION_FILE environment variable switches S015 into
+      * batch mode, reading transactions from that file instead of
+      * the interactive LINE/COL screen. Left blank (the default),
+      * S015 behaves exactly as before.
+       INITIALIZE-TRAN-PATH.
+           MOVE SPACES TO WS-TRAN-PATH
+           ACCEPT WS-TRAN-PATH FROM ENVIRONMENT "TRANSACTION_FILE"
+               ON EXCEPTION
+                   MOVE SPACES TO WS-TRAN-PATH
+           END-ACCEPT.
+
+      * Process every transaction in WS-TRAN-PATH against DatabaseFile,
+      * the same Add/Update/Void logic the interactive screen uses,
+      * minus the prompts - one open/close of DatabaseFile for the
+      * whole file instead of once per transaction.
+       RUN-BATCH-MODE.
+           OPEN INPUT TransactionFile
+           IF WS-TRAN-STATUS NOT = "00"
+               DISPLAY "Transaction file " WS-TRAN-PATH
+                       " could not be opened - status " WS-TRAN-STATUS
+               EXIT PARAGRAPH
+           END-IF
+
+           OPEN I-O DatabaseFile
+           IF WS-FILE-STATUS = "35"
+              OPEN OUTPUT DatabaseFile
+              CLOSE DatabaseFile
+              OPEN I-O DatabaseFile
+           END-IF
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "database.txt could not be opened - status "
+                       WS-FILE-STATUS
+               CLOSE TransactionFile
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE "N" TO WS-TRAN-EOF-SWITCH
+           MOVE ZERO TO WS-TRAN-COUNT
+           PERFORM READ-NEXT-TRANSACTION
+           PERFORM UNTIL WS-TRAN-END-OF-FILE
+               ADD 1 TO WS-TRAN-COUNT
+               PERFORM BATCH-PROCESS-TRANSACTION
+               PERFORM READ-NEXT-TRANSACTION
+           END-PERFORM
+
+           IF WS-RUN-ADD-COUNT > ZERO
+               PERFORM WRITE-CONTROL-TRAILER
+           END-IF
+
+           CLOSE TransactionFile
+           CLOSE DatabaseFile
+           DISPLAY "Batch complete - " WS-TRAN-COUNT
+                   " transaction(s) processed.".
+
+       READ-NEXT-TRANSACTION.
+           READ TransactionFile
+               AT END
+                   SET WS-TRAN-END-OF-FILE TO TRUE
+           END-READ.
+
+       BATCH-PROCESS-TRANSACTION.
+           MOVE TRAN-ID         TO WS-ID
+           MOVE TRAN-COUNTRY    TO WS-COUNTRY
+           MOVE TRAN-FEE        TO WS-FEE-AMOUNT
+           MOVE TRAN-EMPLOYEE-ID TO WS-HANDLED-BY-ID
+           EVALUATE TRUE
+               WHEN TRAN-MODE-ADD
+                   PERFORM BATCH-ADD
+               WHEN TRAN-MODE-UPDATE
+                   PERFORM BATCH-UPDATE
+               WHEN TRAN-MODE-VOID
+                   PERFORM BATCH-VOID
+               WHEN OTHER
+                   DISPLAY "Skipped transaction for ID " TRAN-ID
+                           " - unrecognized mode " TRAN-MODE "."
+           END-EVALUATE.
+
+      * Batch counterpart of ADD-REGISTRATION - same check-digit,
+      * synonym-normalize and duplicate-rejection rules, but a bad
+      * transaction is skipped with a message instead of halting the
+      * whole batch.
+       BATCH-ADD.
+           PERFORM COMPUTE-CHECK-DIGIT
+           IF NOT (WS-LAST-CHAR-ALPHA IS NUMERIC
+                   AND WS-LAST-CHAR-NUM = WS-CHECK-COMPUTED)
+               DISPLAY "Skipped add for ID " WS-ID
+                       " - check digit mismatch."
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM NORMALIZE-COUNTRY-SYNONYM
+           MOVE "N" TO WS-COUNTRY-VALID
+           PERFORM VARYING COUNTRY-IDX FROM 1 BY 1
+                   UNTIL COUNTRY-IDX > COUNTRY-TABLE-SIZE
+               IF COUNTRY-NAME(COUNTRY-IDX) = WS-COUNTRY
+                   SET WS-COUNTRY-IS-VALID TO TRUE
+               END-IF
+           END-PERFORM
+           IF NOT WS-COUNTRY-IS-VALID
+               DISPLAY "Skipped add for ID " WS-ID
+                       " - invalid country " WS-COUNTRY "."
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE WS-ID TO DB-ID
+           READ DatabaseFile KEY IS DB-ID
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   DISPLAY "Skipped add for ID " WS-ID
+                           " - already registered."
+                   EXIT PARAGRAPH
+           END-READ
 
-           *> Get current date and time
            ACCEPT WS-DATE FROM DATE YYYYMMDD.
            ACCEPT WS-TIME FROM TIME.
+           PERFORM VALIDATE-CAPTURED-DATE
+           PERFORM FORMAT-DATE-DISPLAY
+           MOVE 02                TO DB-REC-VERSION
+           MOVE WS-ID              TO DB-ID
+           MOVE WS-COUNTRY         TO DB-COUNTRY
+           MOVE WS-DATE            TO DB-REG-DATE
+           MOVE WS-TIME            TO DB-REG-TIME
+           MOVE WS-FEE-AMOUNT      TO DB-FEE
+           SET DB-STATUS-ACTIVE    TO TRUE
+           MOVE WS-HANDLED-BY-ID   TO DB-HANDLED-BY
+           WRITE DATABASE-RECORD
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "Write to database.txt failed for ID " WS-ID
+                       " - status " WS-FILE-STATUS
+               EXIT PARAGRAPH
+           END-IF
+           ADD 1 TO WS-RUN-ADD-COUNT
+           DISPLAY "Added ID " WS-ID " on " WS-DATE-DISPLAY ".".
+
+      * Batch counterpart of UPDATE-REGISTRATION.
+       BATCH-UPDATE.
+           PERFORM NORMALIZE-COUNTRY-SYNONYM
+           MOVE "N" TO WS-COUNTRY-VALID
+           PERFORM VARYING COUNTRY-IDX FROM 1 BY 1
+                   UNTIL COUNTRY-IDX > COUNTRY-TABLE-SIZE
+               IF COUNTRY-NAME(COUNTRY-IDX) = WS-COUNTRY
+                   SET WS-COUNTRY-IS-VALID TO TRUE
+               END-IF
+           END-PERFORM
+           IF NOT WS-COUNTRY-IS-VALID
+               DISPLAY "Skipped update for ID " WS-ID
+                       " - invalid country " WS-COUNTRY "."
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE "N" TO WS-FOUND-FLAG
+           MOVE WS-ID TO DB-ID
+           READ DatabaseFile KEY IS DB-ID
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   SET WS-ID-FOUND-ON-FILE TO TRUE
+           END-READ
+
+           IF NOT WS-ID-FOUND-ON-FILE
+               DISPLAY "Skipped update for ID " WS-ID
+                       " - not found in database.txt."
+               EXIT PARAGRAPH
+           END-IF
 
-           *> Format the string to write into the file
-           STRING "ID : " WS-ID DELIMITED BY SIZE
-                  ",Country : " WS-COUNTRY DELIMITED BY SIZE
-                  ",Date : " WS-YEAR DELIMITED BY SIZE "/"
-                              WS-MONTH DELIMITED BY SIZE "/"
-                              WS-DAY DELIMITED BY SIZE
-                  ",Time : " WS-HOUR DELIMITED BY SIZE ":"
-                              WS-MINUTE DELIMITED BY SIZE ":"
-                              WS-SECOND DELIMITED BY SIZE
-                  INTO WS-FORMATTED-STRING.
-
-           *> Open the file, create if not exists
-           OPEN EXTEND DatabaseFile
+           MOVE WS-COUNTRY TO DB-COUNTRY
+           REWRITE DATABASE-RECORD
            IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "Update failed for ID " WS-ID
+                       " - status " WS-FILE-STATUS
+               EXIT PARAGRAPH
+           END-IF
+           DISPLAY "Updated ID " WS-ID ".".
+
+      * Batch counterpart of VOID-REGISTRATION.
+       BATCH-VOID.
+           MOVE "N" TO WS-FOUND-FLAG
+           MOVE WS-ID TO DB-ID
+           READ DatabaseFile KEY IS DB-ID
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   SET WS-ID-FOUND-ON-FILE TO TRUE
+           END-READ
+
+           IF NOT WS-ID-FOUND-ON-FILE
+               DISPLAY "Skipped void for ID " WS-ID
+                       " - not found in database.txt."
+               EXIT PARAGRAPH
+           END-IF
+
+           IF DB-STATUS-VOID
+               DISPLAY "Skipped void for ID " WS-ID
+                       " - already voided."
+               EXIT PARAGRAPH
+           END-IF
+
+           SET DB-STATUS-VOID TO TRUE
+           REWRITE DATABASE-RECORD
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "Void failed for ID " WS-ID
+                       " - status " WS-FILE-STATUS
+               EXIT PARAGRAPH
+           END-IF
+           DISPLAY "Voided ID " WS-ID ".".
+
+      * Common exit point for every mode paragraph below - logs the
+      * run-end entry and stops, so every STOP RUN in this program
+      * (success or rejection) is logged the same way.
+       LOG-RUN-END-AND-STOP.
+           MOVE "Run ended." TO MSG-TEXT
+           PERFORM LOG-RUN-EVENT
+           STOP RUN.
+
+      * Append one INFO line to message.txt - text is whatever the
+      * caller moved to MSG-TEXT just before performing this
+      * paragraph. Creates message.txt if this is the first run.
+       LOG-RUN-EVENT.
+           OPEN EXTEND MessageFile
+           IF WS-MSG-FILE-STATUS = "35"
+               OPEN OUTPUT MessageFile
+           END-IF
+           ACCEPT MSG-DATE FROM DATE YYYYMMDD
+           ACCEPT MSG-TIME FROM TIME
+           MOVE "S015"      TO MSG-PROGRAM
+           SET MSG-SEV-INFO TO TRUE
+           WRITE MESSAGE-RECORD
+           CLOSE MessageFile.
+
+      * Draw the fixed form S015's prompts are positioned on - mode at
+      * line 5, ID at line 7, country at line 9, fee at line 11, with
+      * line 13 reserved for validation messages so they overwrite in
+      * place instead of scrolling the form out of view.
+       DISPLAY-SCREEN-FRAME.
+           DISPLAY "================================================="
+                   LINE 1 COL 1
+           DISPLAY "        S015 - MEMBER REGISTRATION ENTRY"
+                   LINE 2 COL 1
+           DISPLAY "================================================="
+                   LINE 3 COL 1.
+
+      * database.txt normally lives one directory up from here, but a
+      * DATABASE_PATH environment variable can point S015 at a
+      * different file (e.g. a scratch copy for a test run).
+       INITIALIZE-DB-PATH.
+           MOVE "./../database.txt" TO WS-DB-PATH
+           ACCEPT WS-DB-PATH FROM ENVIRONMENT "DATABASE_PATH"
+               ON EXCEPTION
+                   MOVE "./../database.txt" TO WS-DB-PATH
+           END-ACCEPT.
+
+      * Copy today's starting database.txt to a dated backup before
+      * any mode below is allowed to change it, so a bad run can be
+      * rolled back to this morning's state. The backup is written
+      * next to whatever file WS-DB-PATH (DATABASE_PATH) actually
+      * points at, so a test run against a scratch path backs up
+      * the scratch file instead of overwriting the real production
+      * backup.
+       BACKUP-DATABASE-FILE.
+           CALL "CBL_CHECK_FILE_EXIST" USING WS-DB-PATH
+                   WS-FILE-INFO RETURNING WS-EXIST-RESULT
+           IF WS-EXIST-RESULT = ZERO
+               PERFORM FIND-BACKUP-DIRECTORY
+               ACCEPT WS-BACKUP-DATE FROM DATE YYYYMMDD
+               IF WS-BACKUP-DIR-LEN > ZERO
+                   STRING WS-DB-PATH(1:WS-BACKUP-DIR-LEN)
+                               DELIMITED BY SIZE
+                           "database_" DELIMITED BY SIZE
+                           WS-BACKUP-YEAR DELIMITED BY SIZE
+                           WS-BACKUP-MONTH DELIMITED BY SIZE
+                           WS-BACKUP-DAY DELIMITED BY SIZE
+                           ".txt" DELIMITED BY SIZE
+                           INTO WS-BACKUP-NAME
+               ELSE
+                   STRING "database_" DELIMITED BY SIZE
+                           WS-BACKUP-YEAR DELIMITED BY SIZE
+                           WS-BACKUP-MONTH DELIMITED BY SIZE
+                           WS-BACKUP-DAY DELIMITED BY SIZE
+                           ".txt" DELIMITED BY SIZE
+                           INTO WS-BACKUP-NAME
+               END-IF
+               CALL "CBL_COPY_FILE" USING WS-DB-PATH
+                       WS-BACKUP-NAME RETURNING WS-COPY-RESULT
+           END-IF.
+
+      * Finds the rightmost "/" in WS-DB-PATH so BACKUP-DATABASE-FILE
+      * can place the dated backup in that same directory instead of
+      * a fixed "./../" assumption. WS-BACKUP-DIR-LEN comes back zero
+      * when WS-DB-PATH has no directory part (a bare filename), in
+      * which case the backup is written alongside the program.
+       FIND-BACKUP-DIRECTORY.
+           MOVE ZERO TO WS-BACKUP-DIR-LEN
+           PERFORM VARYING WS-PATH-SCAN-IDX FROM 60 BY -1
+                   UNTIL WS-PATH-SCAN-IDX < 1
+                      OR WS-DB-PATH(WS-PATH-SCAN-IDX:1) = "/"
+               CONTINUE
+           END-PERFORM
+           IF WS-PATH-SCAN-IDX >= 1
+               MOVE WS-PATH-SCAN-IDX TO WS-BACKUP-DIR-LEN
+           END-IF.
+
+      * Roll this run's added-record count (WS-RUN-ADD-COUNT) into a
+      * per-day control-total trailer row keyed "~TRAILER-YYYYMMDD",
+      * creating it on the day's first add or updating the running
+      * total on every add after that, so a downstream reader can
+      * confirm the expected count actually landed on file instead of
+      * a job having been cut off partway through.
+       WRITE-CONTROL-TRAILER.
+           ACCEPT WS-TRAILER-DATE FROM DATE YYYYMMDD
+           STRING "~TRAILER-" DELIMITED BY SIZE
+                   WS-TRAILER-YEAR DELIMITED BY SIZE
+                   WS-TRAILER-MONTH DELIMITED BY SIZE
+                   WS-TRAILER-DAY DELIMITED BY SIZE
+                   INTO WS-TRAILER-ID
+           MOVE WS-TRAILER-ID TO DB-ID
+           READ DatabaseFile KEY IS DB-ID
+               INVALID KEY
+                   MOVE 99                  TO DB-REC-VERSION
+                   MOVE SPACES              TO DB-COUNTRY
+                   MOVE WS-TRAILER-DATE     TO DB-REG-DATE
+                   MOVE ZERO                TO DB-HOUR
+                   MOVE ZERO                TO DB-MINUTE
+                   MOVE ZERO                TO DB-SECOND
+                   MOVE ZERO                TO DB-FEE
+                   SET DB-STATUS-ACTIVE     TO TRUE
+                   MOVE WS-RUN-ADD-COUNT    TO DB-HANDLED-BY
+                   WRITE DATABASE-RECORD
+                   IF WS-FILE-STATUS NOT = "00"
+                       DISPLAY "Write of trailer " WS-TRAILER-ID
+                               " failed - status " WS-FILE-STATUS
+                   END-IF
+               NOT INVALID KEY
+                   ADD WS-RUN-ADD-COUNT     TO DB-HANDLED-BY
+                   REWRITE DATABASE-RECORD
+                   IF WS-FILE-STATUS NOT = "00"
+                       DISPLAY "Update of trailer " WS-TRAILER-ID
+                               " failed - status " WS-FILE-STATUS
+                   END-IF
+           END-READ
+           MOVE ZERO TO WS-RUN-ADD-COUNT.
+
+      * Sanity-check the system clock's month/day breakdown before it
+      * is written to database.txt - guards against a corrupted clock
+      * producing an out-of-range day (e.g. day 31 in April, or day 29
+      * in a non-leap February) rather than trusting ACCEPT ... FROM
+      * DATE as-is. An out-of-range day is clamped to the month's
+      * actual last day and flagged to the console; this is not
+      * expected to trigger against a sane system clock.
+       VALIDATE-CAPTURED-DATE.
+           SET WS-DATE-IS-VALID TO TRUE
+           IF WS-MONTH < 1 OR WS-MONTH > 12
+               MOVE "N" TO WS-DATE-VALID-SWITCH
+               MOVE 1 TO WS-MONTH
+           END-IF
+           SET MONTH-IDX TO WS-MONTH
+           MOVE MONTH-DAYS-ENTRY(MONTH-IDX) TO WS-DATE-MAX-DAY
+           IF WS-MONTH = 2
+               DIVIDE WS-YEAR BY 4 GIVING WS-LEAP-QUOTIENT
+                       REMAINDER WS-LEAP-REMAINDER
+               IF WS-LEAP-REMAINDER = ZERO
+                   MOVE 29 TO WS-DATE-MAX-DAY
+                   DIVIDE WS-YEAR BY 100 GIVING WS-LEAP-QUOTIENT
+                           REMAINDER WS-LEAP-REMAINDER
+                   IF WS-LEAP-REMAINDER = ZERO
+                       DIVIDE WS-YEAR BY 400 GIVING WS-LEAP-QUOTIENT
+                               REMAINDER WS-LEAP-REMAINDER
+                       IF WS-LEAP-REMAINDER NOT = ZERO
+                           MOVE 28 TO WS-DATE-MAX-DAY
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF
+           IF WS-DAY < 1 OR WS-DAY > WS-DATE-MAX-DAY
+               MOVE "N" TO WS-DATE-VALID-SWITCH
+               MOVE WS-DATE-MAX-DAY TO WS-DAY
+           END-IF
+           IF NOT WS-DATE-IS-VALID
+               DISPLAY "WARNING: system date had an out-of-range day "
+                       "for its month - clamped to " WS-YEAR "-"
+                       WS-MONTH "-" WS-DAY "."
+           END-IF.
+
+      * Build an ISO-style (YYYY-MM-DD) rendering of WS-DATE for
+      * operator-facing confirmations - a non-US display format only
+      * needs a change here instead of at every DISPLAY that shows a
+      * captured date.
+       FORMAT-DATE-DISPLAY.
+           MOVE SPACES TO WS-DATE-DISPLAY
+           STRING WS-YEAR DELIMITED BY SIZE
+                   "-"     DELIMITED BY SIZE
+                   WS-MONTH DELIMITED BY SIZE
+                   "-"     DELIMITED BY SIZE
+                   WS-DAY  DELIMITED BY SIZE
+                   INTO WS-DATE-DISPLAY.
+
+      * Capture a new ID/Country pair and append it as a fresh
+      * registration, rejecting the entry outright if the ID is
+      * already on file.
+       ADD-REGISTRATION.
+           PERFORM ENTER-VALID-ID
+           PERFORM ENTER-VALID-COUNTRY
+
+           DISPLAY "Fee collected (e.g. 19.99):" LINE 11 COL 1
+           ACCEPT WS-FEE-AMOUNT LINE 11 COL 35
+
+           DISPLAY "Handled by (Employee ID):" LINE 12 COL 1
+           ACCEPT WS-HANDLED-BY-ID LINE 12 COL 35
+
+           *> Get current date and time
+           ACCEPT WS-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-TIME FROM TIME.
+           PERFORM VALIDATE-CAPTURED-DATE
+           PERFORM FORMAT-DATE-DISPLAY
+
+           *> Open the indexed file for update, creating it on first run
+           OPEN I-O DatabaseFile
+           IF WS-FILE-STATUS = "35"
               OPEN OUTPUT DatabaseFile
+              CLOSE DatabaseFile
+              OPEN I-O DatabaseFile
+           END-IF
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "database.txt could not be opened - status "
+                       WS-FILE-STATUS
+               PERFORM LOG-RUN-END-AND-STOP
            END-IF
 
-           *> Append the information to the file
-           MOVE WS-FORMATTED-STRING TO DatabaseRec
-           WRITE DatabaseRec
+           *> Refuse the write if this ID is already on file
+           MOVE "N" TO WS-DUPLICATE-FLAG
+           MOVE WS-ID TO DB-ID
+           READ DatabaseFile KEY IS DB-ID
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   SET WS-ID-ALREADY-ON-FILE TO TRUE
+           END-READ
+
+           IF WS-ID-ALREADY-ON-FILE
+               DISPLAY "ID " WS-ID " is already registered - "
+                       "entry rejected."
+               CLOSE DatabaseFile
+               PERFORM LOG-RUN-END-AND-STOP
+           END-IF
+
+           *> Write the new registration keyed on DB-ID
+           MOVE 02                TO DB-REC-VERSION
+           MOVE WS-ID              TO DB-ID
+           MOVE WS-COUNTRY         TO DB-COUNTRY
+           MOVE WS-DATE            TO DB-REG-DATE
+           MOVE WS-TIME            TO DB-REG-TIME
+           MOVE WS-FEE-AMOUNT      TO DB-FEE
+           SET DB-STATUS-ACTIVE    TO TRUE
+           MOVE WS-HANDLED-BY-ID   TO DB-HANDLED-BY
+           WRITE DATABASE-RECORD
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "Write to database.txt failed - status "
+                       WS-FILE-STATUS
+               CLOSE DatabaseFile
+               PERFORM LOG-RUN-END-AND-STOP
+           END-IF
+
+           ADD 1 TO WS-RUN-ADD-COUNT
+           PERFORM WRITE-CONTROL-TRAILER
+
            CLOSE DatabaseFile
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "database.txt did not close cleanly - status "
+                       WS-FILE-STATUS
+           END-IF
 
-           DISPLAY "Information saved to database.txt".
-           STOP RUN.
+           DISPLAY "Information saved to database.txt ("
+                   WS-DATE-DISPLAY ")".
+
+      * Correct the WS-COUNTRY on file for an existing ID, leaving
+      * every other field (date, time, fee, status) untouched.
+       UPDATE-REGISTRATION.
+           DISPLAY "ID to update:" LINE 7 COL 1
+           ACCEPT WS-ID LINE 7 COL 35
+
+           OPEN I-O DatabaseFile
+           IF WS-FILE-STATUS = "35"
+               DISPLAY "database.txt does not exist yet - "
+                       "nothing to update."
+               PERFORM LOG-RUN-END-AND-STOP
+           END-IF
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "database.txt could not be opened - status "
+                       WS-FILE-STATUS
+               PERFORM LOG-RUN-END-AND-STOP
+           END-IF
+
+           MOVE "N" TO WS-FOUND-FLAG
+           MOVE WS-ID TO DB-ID
+           READ DatabaseFile KEY IS DB-ID
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   SET WS-ID-FOUND-ON-FILE TO TRUE
+           END-READ
+
+           IF NOT WS-ID-FOUND-ON-FILE
+               DISPLAY "ID " WS-ID " was not found in database.txt."
+               CLOSE DatabaseFile
+               PERFORM LOG-RUN-END-AND-STOP
+           END-IF
+
+           PERFORM ENTER-VALID-COUNTRY
+           MOVE WS-COUNTRY TO DB-COUNTRY
+           REWRITE DATABASE-RECORD
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "Update to database.txt failed - status "
+                       WS-FILE-STATUS
+               CLOSE DatabaseFile
+               PERFORM LOG-RUN-END-AND-STOP
+           END-IF
+
+           CLOSE DatabaseFile
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "database.txt did not close cleanly - status "
+                       WS-FILE-STATUS
+           END-IF
+
+           DISPLAY "Country updated for ID " WS-ID ".".
+
+      * Mark an existing registration's DB-STATUS as voided instead of
+      * physically removing the row, so database.txt still shows a
+      * retracted entry ever existed.
+       VOID-REGISTRATION.
+           DISPLAY "ID to void:" LINE 7 COL 1
+           ACCEPT WS-ID LINE 7 COL 35
+
+           OPEN I-O DatabaseFile
+           IF WS-FILE-STATUS = "35"
+               DISPLAY "database.txt does not exist yet - "
+                       "nothing to void."
+               PERFORM LOG-RUN-END-AND-STOP
+           END-IF
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "database.txt could not be opened - status "
+                       WS-FILE-STATUS
+               PERFORM LOG-RUN-END-AND-STOP
+           END-IF
+
+           MOVE "N" TO WS-FOUND-FLAG
+           MOVE WS-ID TO DB-ID
+           READ DatabaseFile KEY IS DB-ID
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   SET WS-ID-FOUND-ON-FILE TO TRUE
+           END-READ
+
+           IF NOT WS-ID-FOUND-ON-FILE
+               DISPLAY "ID " WS-ID " was not found in database.txt."
+               CLOSE DatabaseFile
+               PERFORM LOG-RUN-END-AND-STOP
+           END-IF
+
+           IF DB-STATUS-VOID
+               DISPLAY "ID " WS-ID " is already voided."
+               CLOSE DatabaseFile
+               PERFORM LOG-RUN-END-AND-STOP
+           END-IF
+
+           SET DB-STATUS-VOID TO TRUE
+           REWRITE DATABASE-RECORD
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "Void of database.txt record failed - status "
+                       WS-FILE-STATUS
+               CLOSE DatabaseFile
+               PERFORM LOG-RUN-END-AND-STOP
+           END-IF
+
+           CLOSE DatabaseFile
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "database.txt did not close cleanly - status "
+                       WS-FILE-STATUS
+           END-IF
+
+           DISPLAY "ID " WS-ID " has been voided.".
+
+       ENTER-VALID-ID.
+           MOVE "N" TO WS-ID-VALID
+           DISPLAY "ID (20 chars, last is check digit):" LINE 7 COL 1
+           PERFORM WITH TEST AFTER UNTIL WS-ID-IS-VALID
+               DISPLAY SPACES LINE 13 COL 1
+               ACCEPT WS-ID LINE 7 COL 40
+               PERFORM COMPUTE-CHECK-DIGIT
+               IF WS-LAST-CHAR-ALPHA IS NUMERIC
+                       AND WS-LAST-CHAR-NUM = WS-CHECK-COMPUTED
+                   SET WS-ID-IS-VALID TO TRUE
+               ELSE
+                   DISPLAY "Check digit mismatch - expected "
+                           WS-CHECK-COMPUTED " - please re-enter ID."
+                           LINE 13 COL 1
+               END-IF
+           END-PERFORM.
+
+       ENTER-VALID-COUNTRY.
+           MOVE "N" TO WS-COUNTRY-VALID
+           DISPLAY "Country:" LINE 9 COL 1
+           PERFORM WITH TEST AFTER UNTIL WS-COUNTRY-IS-VALID
+               DISPLAY SPACES LINE 13 COL 1
+               ACCEPT WS-COUNTRY LINE 9 COL 40
+               PERFORM NORMALIZE-COUNTRY-SYNONYM
+               PERFORM VARYING COUNTRY-IDX FROM 1 BY 1
+                       UNTIL COUNTRY-IDX > COUNTRY-TABLE-SIZE
+                   IF COUNTRY-NAME(COUNTRY-IDX) = WS-COUNTRY
+                       SET WS-COUNTRY-IS-VALID TO TRUE
+                   END-IF
+               END-PERFORM
+               IF NOT WS-COUNTRY-IS-VALID
+                   DISPLAY "Invalid country - must be one of:"
+                           LINE 13 COL 1
+                   PERFORM VARYING COUNTRY-IDX FROM 1 BY 1
+                           UNTIL COUNTRY-IDX > COUNTRY-TABLE-SIZE
+                       DISPLAY "  " COUNTRY-NAME(COUNTRY-IDX)
+                               LINE (13 + COUNTRY-IDX) COL 1
+                   END-PERFORM
+               END-IF
+           END-PERFORM.
+
+      * Replace a known abbreviation (e.g. "USA", "UK") in WS-COUNTRY
+      * with its canonical COUNTRY-TABLE spelling before validation,
+      * using the synonym list maintained in the COUNTRY copybook.
+       NORMALIZE-COUNTRY-SYNONYM.
+           PERFORM VARYING COUNTRY-SYN-IDX FROM 1 BY 1
+                   UNTIL COUNTRY-SYN-IDX > COUNTRY-SYNONYM-TABLE-SIZE
+               IF COUNTRY-SYNONYM-NAME(COUNTRY-SYN-IDX) = WS-COUNTRY
+                   MOVE COUNTRY-SYNONYM-CANONICAL(COUNTRY-SYN-IDX)
+                           TO WS-COUNTRY
+               END-IF
+           END-PERFORM.
+
+      * Mod-9 check digit over WS-ID's first 19 characters, compared
+      * against the 20th character, using the same DIVIDE ... GIVING
+      * QUOTIENT REMAINDER approach S009 uses to test primality.
+       COMPUTE-CHECK-DIGIT.
+           MOVE ZERO TO WS-DIGIT-SUM
+           MOVE WS-ID(20:1) TO WS-LAST-CHAR-ALPHA
+           PERFORM VARYING WS-CD-IDX FROM 1 BY 1 UNTIL WS-CD-IDX > 19
+               MOVE WS-ID(WS-CD-IDX:1) TO WS-CHAR-ALPHA
+               IF WS-CHAR-ALPHA IS NUMERIC
+                   ADD WS-CHAR-NUM TO WS-DIGIT-SUM
+               END-IF
+           END-PERFORM
+           DIVIDE WS-DIGIT-SUM BY 9 GIVING WS-CHECK-QUOTIENT
+                   REMAINDER WS-CHECK-COMPUTED.
