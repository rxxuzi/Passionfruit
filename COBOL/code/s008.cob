@@ -1,32 +1,113 @@
       ******************************************************************
       * Author: rxxuzi
       * Date: 2024/01/17
-      * Purpose: Demonstrates the usage of nested data structures in COBOL. 
-      *          It shows how to assign values to individual fields within 
+      * Purpose: Demonstrates the usage of nested data structures in COBOL.
+      *          It shows how to assign values to individual fields within
       *          a record and how to display these fields.
       * Tectonics: cobc
+      *
+      * Modification History:
+      *   2024-02-11  rxz  EMPLOYEE-RECORD is now backed by a real
+      *                    employee master file (employee.txt) instead
+      *                    of a single hard-coded WORKING-STORAGE
+      *                    record, so staff data survives past STOP RUN.
+      *   2024-02-12  rxz  EMPLOYEE-ID is now assigned from a persistent
+      *                    last-used-ID counter (empctl.txt) instead of
+      *                    a hard-coded literal, so two operators can
+      *                    no longer hand out the same ID.
       ******************************************************************
 
        IDENTIFICATION DIVISION.
        PROGRAM-ID. S008.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EmployeeFile ASSIGN TO "./../employee.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS EMPLOYEE-ID
+           FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT EmployeeCtlFile ASSIGN TO "./../empctl.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CTL-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  EmployeeFile.
+           COPY EMPREC.
+
+       FD  EmployeeCtlFile.
+       01  EmployeeCtlRec             PIC 9(05).
+
        WORKING-STORAGE SECTION.
-       01 EMPLOYEE-RECORD.
-          02 EMPLOYEE-NAME.
-             03 FIRST-NAME PIC X(15).
-             03 LAST-NAME  PIC X(15).
-          02 EMPLOYEE-ID PIC 9(5).
-          02 EMPLOYEE-AGE PIC 9(2).
+       01  WS-FILE-STATUS         PIC XX.
+       01  WS-CTL-FILE-STATUS     PIC XX.
+       01  WS-LAST-EMPLOYEE-ID    PIC 9(05) VALUE ZERO.
+       01  WS-EOF-SWITCH          PIC X(01) VALUE "N".
+           88  WS-END-OF-FILE     VALUE "Y".
 
        PROCEDURE DIVISION.
        MAIN-LOGIC.
+           OPEN I-O EmployeeFile
+           IF WS-FILE-STATUS = "35"
+               OPEN OUTPUT EmployeeFile
+               CLOSE EmployeeFile
+               OPEN I-O EmployeeFile
+           END-IF
+
            MOVE "John" TO FIRST-NAME
-           MOVE "Doe" TO LAST-NAME
-           MOVE 12345 TO EMPLOYEE-ID
-           MOVE 30 TO EMPLOYEE-AGE
-           DISPLAY "Employee Name: " EMPLOYEE-NAME
-           DISPLAY "Employee ID:   " EMPLOYEE-ID
-           DISPLAY "Employee Age:  " EMPLOYEE-AGE
+           MOVE "Doe"  TO LAST-NAME
+           PERFORM ASSIGN-NEXT-EMPLOYEE-ID
+           MOVE 30     TO EMPLOYEE-AGE
+
+           WRITE EMPLOYEE-RECORD
+               INVALID KEY
+                   DISPLAY "Employee ID " EMPLOYEE-ID
+                           " is already on file - not added."
+               NOT INVALID KEY
+                   DISPLAY "Employee added: " EMPLOYEE-NAME
+           END-WRITE
+
+           DISPLAY "-- Employee master file --"
+           PERFORM LIST-EMPLOYEES
+
+           CLOSE EmployeeFile
            STOP RUN.
 
+       LIST-EMPLOYEES.
+           MOVE "N" TO WS-EOF-SWITCH
+           PERFORM READ-NEXT-EMPLOYEE
+           PERFORM UNTIL WS-END-OF-FILE
+               DISPLAY "Employee Name: " EMPLOYEE-NAME
+               DISPLAY "Employee ID:   " EMPLOYEE-ID
+               DISPLAY "Employee Age:  " EMPLOYEE-AGE
+               PERFORM READ-NEXT-EMPLOYEE
+           END-PERFORM.
+
+       READ-NEXT-EMPLOYEE.
+           READ EmployeeFile NEXT RECORD
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+           END-READ.
+
+      * Read the last-used ID from empctl.txt, bump it by one, assign
+      * it to the new employee, and save it back for the next run.
+       ASSIGN-NEXT-EMPLOYEE-ID.
+           MOVE ZERO TO WS-LAST-EMPLOYEE-ID
+           OPEN INPUT EmployeeCtlFile
+           IF WS-CTL-FILE-STATUS = "00"
+               READ EmployeeCtlFile INTO WS-LAST-EMPLOYEE-ID
+               CLOSE EmployeeCtlFile
+           END-IF
+
+           ADD 1 TO WS-LAST-EMPLOYEE-ID
+           MOVE WS-LAST-EMPLOYEE-ID TO EMPLOYEE-ID
+
+           OPEN OUTPUT EmployeeCtlFile
+           MOVE WS-LAST-EMPLOYEE-ID TO EmployeeCtlRec
+           WRITE EmployeeCtlRec
+           CLOSE EmployeeCtlFile.
+
        END PROGRAM S008.
