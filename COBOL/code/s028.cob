@@ -0,0 +1,91 @@
+      ******************************************************************
+      * Author: rxxuzi
+      * Date: 2024-03-13
+      * Purpose: Leadership asks every month how many registrations
+      *          came in per country. This reads every active
+      *          DatabaseRec S015 has ever written (not just today's,
+      *          which is S019's end-of-day close-out) and prints a
+      *          running total per WS-COUNTRY value, turning the raw
+      *          append log into the summary leadership actually asks
+      *          for.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. S028.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DatabaseFile ASSIGN TO "./../database.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS DB-ID
+           FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DatabaseFile.
+           COPY DBREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS               PIC XX.
+       01  WS-EOF-SWITCH                PIC X(01) VALUE "N".
+           88  WS-END-OF-FILE           VALUE "Y".
+       01  WS-TOTAL-COUNT               PIC 9(07) VALUE ZERO.
+       01  WS-COUNTRY-COUNTS.
+           05  WS-COUNTRY-COUNT OCCURS 10 TIMES
+                   INDEXED BY WS-CC-IDX  PIC 9(07) VALUE ZERO.
+
+       COPY COUNTRY.
+
+       PROCEDURE DIVISION.
+       Main-Logic.
+           OPEN INPUT DatabaseFile
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "database.txt could not be opened - status "
+                       WS-FILE-STATUS
+               STOP RUN
+           END-IF
+
+           PERFORM READ-NEXT-RECORD
+           PERFORM TALLY-REGISTRATION UNTIL WS-END-OF-FILE
+
+           CLOSE DatabaseFile
+
+           DISPLAY "==================================================="
+           DISPLAY "  REGISTRATIONS BY COUNTRY"
+           DISPLAY "==================================================="
+           DISPLAY "Total registrations : " WS-TOTAL-COUNT
+           DISPLAY "By country:"
+           PERFORM VARYING COUNTRY-IDX FROM 1 BY 1
+                   UNTIL COUNTRY-IDX > COUNTRY-TABLE-SIZE
+               SET WS-CC-IDX TO COUNTRY-IDX
+               IF WS-COUNTRY-COUNT(WS-CC-IDX) > ZERO
+                   DISPLAY "  " COUNTRY-NAME(COUNTRY-IDX) ": "
+                           WS-COUNTRY-COUNT(WS-CC-IDX)
+               END-IF
+           END-PERFORM
+           DISPLAY "==================================================="
+
+           STOP RUN.
+
+       READ-NEXT-RECORD.
+           READ DatabaseFile NEXT RECORD
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+           END-READ.
+
+       TALLY-REGISTRATION.
+           IF DB-LAYOUT-CURRENT AND DB-STATUS-ACTIVE
+               ADD 1 TO WS-TOTAL-COUNT
+               PERFORM VARYING COUNTRY-IDX FROM 1 BY 1
+                       UNTIL COUNTRY-IDX > COUNTRY-TABLE-SIZE
+                   IF COUNTRY-NAME(COUNTRY-IDX) = DB-COUNTRY
+                       SET WS-CC-IDX TO COUNTRY-IDX
+                       ADD 1 TO WS-COUNTRY-COUNT(WS-CC-IDX)
+                   END-IF
+               END-PERFORM
+           END-IF
+           PERFORM READ-NEXT-RECORD.
+
+       END PROGRAM S028.
