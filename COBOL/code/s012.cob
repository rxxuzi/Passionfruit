@@ -3,6 +3,18 @@
       * Date: 2024-01-19
       * Purpose: Write a message to message.txt
       * Tectonics: cobc
+      *
+      * Modification History:
+      *   2024-02-18  rxz  message.txt now uses the shared MSGREC
+      *                    structured layout (timestamp/program/
+      *                    severity/text) instead of one free-text
+      *                    column.
+      *   2024-03-06  rxz  Bracket the write with a run-start and
+      *                    run-end log entry, same as the other batch
+      *                    programs.
+      *   2024-03-13  rxz  Check and report the OPEN/WRITE/CLOSE status
+      *                    of message.txt instead of trusting every
+      *                    operation to succeed.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. S012.
@@ -11,24 +23,65 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT MessageFile ASSIGN TO "message.txt"
-           ORGANIZATION IS LINE SEQUENTIAL.
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD  MessageFile.
-       01  MessageRec.
-           05  MessageText PIC X(80).
+           COPY MSGREC.
 
        WORKING-STORAGE SECTION.
-       01  WS-MessageText PIC X(80) VALUE "Hello World from s012".
+       01  WS-FILE-STATUS       PIC XX.
+       01  WS-MessageText       PIC X(80) VALUE "Hello World from s012".
 
        PROCEDURE DIVISION.
        WriteMessage.
            OPEN OUTPUT MessageFile
-           MOVE WS-MessageText TO MessageText
-           WRITE MessageRec
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "message.txt could not be opened for output - "
+                       "status " WS-FILE-STATUS
+               STOP RUN
+           END-IF
+
+           ACCEPT MSG-DATE FROM DATE YYYYMMDD
+           ACCEPT MSG-TIME FROM TIME
+           MOVE "S012"        TO MSG-PROGRAM
+           SET MSG-SEV-INFO   TO TRUE
+           MOVE "Run started." TO MSG-TEXT
+           WRITE MESSAGE-RECORD
+           PERFORM REPORT-WRITE-STATUS
+
+           ACCEPT MSG-DATE FROM DATE YYYYMMDD
+           ACCEPT MSG-TIME FROM TIME
+           MOVE "S012"        TO MSG-PROGRAM
+           SET MSG-SEV-INFO   TO TRUE
+           MOVE WS-MessageText TO MSG-TEXT
+           WRITE MESSAGE-RECORD
+           PERFORM REPORT-WRITE-STATUS
+
+           ACCEPT MSG-DATE FROM DATE YYYYMMDD
+           ACCEPT MSG-TIME FROM TIME
+           MOVE "S012"        TO MSG-PROGRAM
+           SET MSG-SEV-INFO   TO TRUE
+           MOVE "Run ended." TO MSG-TEXT
+           WRITE MESSAGE-RECORD
+           PERFORM REPORT-WRITE-STATUS
+
            CLOSE MessageFile
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "message.txt did not close cleanly - status "
+                       WS-FILE-STATUS
+           END-IF
            DISPLAY "Message written to message.txt"
            STOP RUN.
 
+      * Flag a failed WRITE to message.txt instead of assuming every
+      * WRITE of this run succeeded just because OPEN did.
+       REPORT-WRITE-STATUS.
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "WRITE to message.txt failed - status "
+                       WS-FILE-STATUS
+           END-IF.
+
        END PROGRAM S012.
