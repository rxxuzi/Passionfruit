@@ -0,0 +1,22 @@
+      ******************************************************************
+      * Author: rxxuzi
+      * Date: 2024-02-10
+      * Purpose: Callable subprogram that doubles a quantity. Pulled out
+      *          of S007 so any arithmetic job can CALL "DOUBLE" instead
+      *          of copy-pasting the same COMPUTE into a new program.
+      * Tectonics: cobc -m
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DOUBLE.
+
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01  LS-TEMP-NUM PIC 9(4).
+       01  LS-RESULT   PIC 9(4).
+
+       PROCEDURE DIVISION USING LS-TEMP-NUM LS-RESULT.
+       MAIN-LOGIC.
+           COMPUTE LS-RESULT = LS-TEMP-NUM * 2.
+           GOBACK.
+
+       END PROGRAM DOUBLE.
