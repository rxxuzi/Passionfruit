@@ -1,10 +1,14 @@
       ******************************************************************
       * Author: rxxuzi
       * Date: 2024/01/16
-      * Purpose: Demonstrates basic user input and output handling in COBOL. 
-      *          It prompts the user to enter a numerical value, accepts 
+      * Purpose: Demonstrates basic user input and output handling in COBOL.
+      *          It prompts the user to enter a numerical value, accepts
       *          the input from the console, and then displays the entered value.
       * Tectonics: cobc
+      *
+      * Modification History:
+      *   2024-02-16  rxz  Re-prompt until a valid numeric value is
+      *                    entered instead of trusting the first ACCEPT.
       ******************************************************************
 
        IDENTIFICATION DIVISION.
@@ -18,11 +22,21 @@
        01 INPUT-RECORD.
        03 IN-DATA PIC 9(5).
 
+       01 WS-RAW-INPUT PIC X(5).
+       01 WS-INPUT-VALID PIC X(01) VALUE "N".
+          88 WS-VALID-NUMBER VALUE "Y".
+
        procedure division.
        MAIN-LOGIC.
-           DISPLAY "Please enter a numerical value"
-      *>      WITH NO ADVANCING.
-           accept IN-DATA from CONSOLE.
+           PERFORM WITH TEST AFTER UNTIL WS-VALID-NUMBER
+               DISPLAY "Please enter a numerical value"
+      *>          WITH NO ADVANCING.
+               accept WS-RAW-INPUT from CONSOLE
+               IF WS-RAW-INPUT IS NUMERIC
+                   SET WS-VALID-NUMBER TO TRUE
+                   MOVE WS-RAW-INPUT TO IN-DATA
+               END-IF
+           END-PERFORM
 
            DISPLAY ">>>" IN-DATA
 
