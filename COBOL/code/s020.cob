@@ -0,0 +1,280 @@
+      ******************************************************************
+      * Author: rxxuzi
+      * Date: 2024-02-27
+      * Purpose: Reconcile today's database.txt against yesterday's
+      *          dated backup (written by S015's BACKUP-DATABASE-FILE)
+      *          and report net new IDs, changed countries, and IDs
+      *          that disappeared, so a day-over-day count discrepancy
+      *          can be tracked down without hand-diffing two files.
+      * Tectonics: cobc
+      *
+      * Modification History:
+      *   2024-03-08  rxz  Skip each file's control-total trailer row
+      *                    (DB-REC-VERSION 99) - it's dated like a real
+      *                    ID and would otherwise show up as a new row
+      *                    every day and a removed one every day after.
+      *   2024-03-17  rxz  DatabaseFile and the yesterday-backup lookup
+      *                    now both follow WS-DB-PATH/DATABASE_PATH the
+      *                    same way S015's own backup does, instead of
+      *                    staying pinned to "./../database.txt" while
+      *                    S015 writes its backup next to whichever
+      *                    path DATABASE_PATH actually points at.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. S020.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DatabaseFile ASSIGN TO DYNAMIC WS-DB-PATH
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS DB-ID
+           FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT YesterdayFile ASSIGN TO DYNAMIC WS-YESTERDAY-FILENAME
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS YDB-ID
+           FILE STATUS IS WS-YESTERDAY-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DatabaseFile.
+           COPY DBREC.
+
+       FD  YesterdayFile.
+           COPY DBREC REPLACING
+               ==DATABASE-RECORD== BY ==YESTERDAY-RECORD==
+               ==DB-ID==           BY ==YDB-ID==
+               ==DB-COUNTRY==      BY ==YDB-COUNTRY==.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS               PIC XX.
+       01  WS-YESTERDAY-STATUS          PIC XX.
+       01  WS-YESTERDAY-FILENAME        PIC X(30).
+       01  WS-DB-PATH                   PIC X(60).
+       01  WS-BACKUP-DIR-LEN            PIC 9(02).
+       01  WS-PATH-SCAN-IDX             PIC 9(02).
+       01  WS-EOF-SWITCH                PIC X(01) VALUE "N".
+           88  WS-END-OF-FILE           VALUE "Y".
+       01  WS-TODAY-DATE.
+           05  WS-TODAY-YEAR            PIC 9(04).
+           05  WS-TODAY-MONTH           PIC 9(02).
+           05  WS-TODAY-DAY             PIC 9(02).
+       01  WS-YEST-DATE.
+           05  WS-YEST-YEAR             PIC 9(04).
+           05  WS-YEST-MONTH            PIC 9(02).
+           05  WS-YEST-DAY              PIC 9(02).
+       01  WS-LEAP-REMAINDER            PIC 9(04).
+       01  WS-LEAP-QUOTIENT             PIC 9(04).
+       01  WS-NEW-COUNT                 PIC 9(05) VALUE ZERO.
+       01  WS-CHANGED-COUNT             PIC 9(05) VALUE ZERO.
+       01  WS-REMOVED-COUNT             PIC 9(05) VALUE ZERO.
+       01  MONTH-DAYS-TABLE.
+           05  FILLER PIC 9(02) VALUE 31.
+           05  FILLER PIC 9(02) VALUE 28.
+           05  FILLER PIC 9(02) VALUE 31.
+           05  FILLER PIC 9(02) VALUE 30.
+           05  FILLER PIC 9(02) VALUE 31.
+           05  FILLER PIC 9(02) VALUE 30.
+           05  FILLER PIC 9(02) VALUE 31.
+           05  FILLER PIC 9(02) VALUE 31.
+           05  FILLER PIC 9(02) VALUE 30.
+           05  FILLER PIC 9(02) VALUE 31.
+           05  FILLER PIC 9(02) VALUE 30.
+           05  FILLER PIC 9(02) VALUE 31.
+       01  MONTH-DAYS REDEFINES MONTH-DAYS-TABLE.
+           05  MONTH-DAYS-ENTRY OCCURS 12 TIMES
+                   INDEXED BY MONTH-IDX  PIC 9(02).
+
+       PROCEDURE DIVISION.
+       Main-Logic.
+           PERFORM INITIALIZE-DB-PATH
+           PERFORM FIND-BACKUP-DIRECTORY
+           ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD
+           PERFORM COMPUTE-YESTERDAY-DATE
+
+           IF WS-BACKUP-DIR-LEN > ZERO
+               STRING WS-DB-PATH(1:WS-BACKUP-DIR-LEN)
+                           DELIMITED BY SIZE
+                       "database_" DELIMITED BY SIZE
+                       WS-YEST-YEAR DELIMITED BY SIZE
+                       WS-YEST-MONTH DELIMITED BY SIZE
+                       WS-YEST-DAY DELIMITED BY SIZE
+                       ".txt" DELIMITED BY SIZE
+                       INTO WS-YESTERDAY-FILENAME
+           ELSE
+               STRING "database_" DELIMITED BY SIZE
+                       WS-YEST-YEAR DELIMITED BY SIZE
+                       WS-YEST-MONTH DELIMITED BY SIZE
+                       WS-YEST-DAY DELIMITED BY SIZE
+                       ".txt" DELIMITED BY SIZE
+                       INTO WS-YESTERDAY-FILENAME
+           END-IF
+
+           OPEN INPUT YesterdayFile
+           IF WS-YESTERDAY-STATUS NOT = "00"
+               DISPLAY "No backup found for yesterday ("
+                       WS-YESTERDAY-FILENAME ") - cannot reconcile."
+               STOP RUN
+           END-IF
+
+           OPEN INPUT DatabaseFile
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "database.txt could not be opened - status "
+                       WS-FILE-STATUS
+               CLOSE YesterdayFile
+               STOP RUN
+           END-IF
+
+           DISPLAY "==================================================="
+           DISPLAY "  RECONCILIATION: " WS-YEST-YEAR "/" WS-YEST-MONTH
+                   "/" WS-YEST-DAY " vs " WS-TODAY-YEAR "/"
+                   WS-TODAY-MONTH "/" WS-TODAY-DAY
+           DISPLAY "==================================================="
+
+           PERFORM FIND-CHANGED-AND-REMOVED
+
+           CLOSE DatabaseFile
+           CLOSE YesterdayFile
+           OPEN INPUT DatabaseFile
+           OPEN INPUT YesterdayFile
+
+           PERFORM FIND-NEW-IDS
+
+           CLOSE DatabaseFile
+           CLOSE YesterdayFile
+
+           DISPLAY "==================================================="
+           DISPLAY "Net new IDs       : " WS-NEW-COUNT
+           DISPLAY "Changed countries : " WS-CHANGED-COUNT
+           DISPLAY "Removed IDs       : " WS-REMOVED-COUNT
+           DISPLAY "==================================================="
+
+           STOP RUN.
+
+      * Walk yesterday's file; for every ID still on today's file with
+      * a different country, report the change; for every ID no
+      * longer on today's file, report it as removed.
+       FIND-CHANGED-AND-REMOVED.
+           MOVE "N" TO WS-EOF-SWITCH
+           PERFORM READ-NEXT-YESTERDAY
+           PERFORM UNTIL WS-END-OF-FILE
+               IF DB-REC-VERSION OF YesterdayFile NOT = 99
+                   MOVE YDB-ID TO DB-ID
+                   READ DatabaseFile KEY IS DB-ID
+                       INVALID KEY
+                           ADD 1 TO WS-REMOVED-COUNT
+                           DISPLAY "Removed : " YDB-ID " ("
+                                   YDB-COUNTRY ")"
+                       NOT INVALID KEY
+                           IF DB-COUNTRY NOT = YDB-COUNTRY
+                               ADD 1 TO WS-CHANGED-COUNT
+                               DISPLAY "Changed : " YDB-ID " country "
+                                       YDB-COUNTRY " -> " DB-COUNTRY
+                           END-IF
+                   END-READ
+               END-IF
+               PERFORM READ-NEXT-YESTERDAY
+           END-PERFORM.
+
+       READ-NEXT-YESTERDAY.
+           READ YesterdayFile NEXT RECORD
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+           END-READ.
+
+      * Walk today's file; any ID not present in yesterday's file is
+      * a net new registration.
+       FIND-NEW-IDS.
+           MOVE "N" TO WS-EOF-SWITCH
+           PERFORM READ-NEXT-TODAY
+           PERFORM UNTIL WS-END-OF-FILE
+               IF DB-REC-VERSION OF DatabaseFile NOT = 99
+                   MOVE DB-ID TO YDB-ID
+                   READ YesterdayFile KEY IS YDB-ID
+                       INVALID KEY
+                           ADD 1 TO WS-NEW-COUNT
+                           DISPLAY "New     : " DB-ID " ("
+                                   DB-COUNTRY ")"
+                       NOT INVALID KEY
+                           CONTINUE
+                   END-READ
+               END-IF
+               PERFORM READ-NEXT-TODAY
+           END-PERFORM.
+
+       READ-NEXT-TODAY.
+           READ DatabaseFile NEXT RECORD
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+           END-READ.
+
+      * database.txt normally lives one directory up from here, but a
+      * DATABASE_PATH environment variable can point this program (and
+      * S015) at a different file, e.g. a scratch copy for a test run.
+       INITIALIZE-DB-PATH.
+           MOVE "./../database.txt" TO WS-DB-PATH
+           ACCEPT WS-DB-PATH FROM ENVIRONMENT "DATABASE_PATH"
+               ON EXCEPTION
+                   MOVE "./../database.txt" TO WS-DB-PATH
+           END-ACCEPT.
+
+      * Finds the rightmost "/" in WS-DB-PATH so the dated backup is
+      * looked for in the same directory S015's BACKUP-DATABASE-FILE
+      * actually wrote it to, instead of a fixed "./../" assumption.
+      * WS-BACKUP-DIR-LEN comes back zero when WS-DB-PATH has no
+      * directory part (a bare filename).
+       FIND-BACKUP-DIRECTORY.
+           MOVE ZERO TO WS-BACKUP-DIR-LEN
+           PERFORM VARYING WS-PATH-SCAN-IDX FROM 60 BY -1
+                   UNTIL WS-PATH-SCAN-IDX < 1
+                      OR WS-DB-PATH(WS-PATH-SCAN-IDX:1) = "/"
+               CONTINUE
+           END-PERFORM
+           IF WS-PATH-SCAN-IDX >= 1
+               MOVE WS-PATH-SCAN-IDX TO WS-BACKUP-DIR-LEN
+           END-IF.
+
+      * Step back one calendar day, accounting for month/year rollover
+      * and February's leap-year length.
+       COMPUTE-YESTERDAY-DATE.
+           IF WS-TODAY-DAY > 1
+               COMPUTE WS-YEST-DAY = WS-TODAY-DAY - 1
+               MOVE WS-TODAY-MONTH TO WS-YEST-MONTH
+               MOVE WS-TODAY-YEAR TO WS-YEST-YEAR
+           ELSE
+               IF WS-TODAY-MONTH > 1
+                   COMPUTE WS-YEST-MONTH = WS-TODAY-MONTH - 1
+                   MOVE WS-TODAY-YEAR TO WS-YEST-YEAR
+               ELSE
+                   MOVE 12 TO WS-YEST-MONTH
+                   COMPUTE WS-YEST-YEAR = WS-TODAY-YEAR - 1
+               END-IF
+               SET MONTH-IDX TO WS-YEST-MONTH
+               MOVE MONTH-DAYS-ENTRY(MONTH-IDX) TO WS-YEST-DAY
+               IF WS-YEST-MONTH = 2
+                   PERFORM CHECK-LEAP-YEAR
+               END-IF
+           END-IF.
+
+      * A year is a leap year when divisible by 4, unless it's also
+      * divisible by 100 and not by 400.
+       CHECK-LEAP-YEAR.
+           DIVIDE WS-YEST-YEAR BY 4 GIVING WS-LEAP-QUOTIENT
+                   REMAINDER WS-LEAP-REMAINDER
+           IF WS-LEAP-REMAINDER = ZERO
+               MOVE 29 TO WS-YEST-DAY
+               DIVIDE WS-YEST-YEAR BY 100 GIVING WS-LEAP-QUOTIENT
+                       REMAINDER WS-LEAP-REMAINDER
+               IF WS-LEAP-REMAINDER = ZERO
+                   DIVIDE WS-YEST-YEAR BY 400 GIVING WS-LEAP-QUOTIENT
+                           REMAINDER WS-LEAP-REMAINDER
+                   IF WS-LEAP-REMAINDER NOT = ZERO
+                       MOVE 28 TO WS-YEST-DAY
+                   END-IF
+               END-IF
+           END-IF.
+
+       END PROGRAM S020.
