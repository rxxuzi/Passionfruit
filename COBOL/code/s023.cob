@@ -0,0 +1,112 @@
+      ******************************************************************
+      * Author: rxxuzi
+      * Date: 2024-03-10
+      * Purpose: Cross-reference each active registration in
+      *          database.txt against the employee who handled it
+      *          (DB-HANDLED-BY, looked up as EMPLOYEE-ID in
+      *          employee.txt), so we can report which staff member
+      *          processed which registration.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. S023.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DatabaseFile ASSIGN TO "./../database.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS DB-ID
+           FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT EmployeeFile ASSIGN TO "./../employee.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS EMPLOYEE-ID
+           FILE STATUS IS WS-EMP-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DatabaseFile.
+           COPY DBREC.
+
+       FD  EmployeeFile.
+           COPY EMPREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS               PIC XX.
+       01  WS-EMP-FILE-STATUS           PIC XX.
+       01  WS-EOF-SWITCH                PIC X(01) VALUE "N".
+           88  WS-END-OF-FILE           VALUE "Y".
+       01  WS-RECORD-COUNT              PIC 9(05) VALUE ZERO.
+       01  WS-LOOKUP-EMPLOYEE-ID        PIC 9(05).
+
+       PROCEDURE DIVISION.
+       Main-Logic.
+           OPEN INPUT DatabaseFile
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "database.txt could not be opened - status "
+                       WS-FILE-STATUS
+               STOP RUN
+           END-IF
+
+           OPEN INPUT EmployeeFile
+           IF WS-EMP-FILE-STATUS NOT = "00"
+               DISPLAY "employee.txt could not be opened - status "
+                       WS-EMP-FILE-STATUS
+               CLOSE DatabaseFile
+               STOP RUN
+           END-IF
+
+           DISPLAY "==================================================="
+           DISPLAY "  REGISTRATION / EMPLOYEE CROSS-REFERENCE"
+           DISPLAY "==================================================="
+           DISPLAY "ID                   COUNTRY              HANDLED"
+
+           PERFORM READ-NEXT-RECORD
+           PERFORM PRINT-DETAIL-LINE UNTIL WS-END-OF-FILE
+
+           DISPLAY "==================================================="
+           DISPLAY "Total registrations listed: " WS-RECORD-COUNT
+
+           CLOSE DatabaseFile
+           CLOSE EmployeeFile
+           STOP RUN.
+
+       READ-NEXT-RECORD.
+           READ DatabaseFile NEXT RECORD
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+           END-READ.
+
+       PRINT-DETAIL-LINE.
+           IF NOT DB-LAYOUT-CURRENT
+               CONTINUE
+           ELSE
+               ADD 1 TO WS-RECORD-COUNT
+               MOVE DB-HANDLED-BY TO WS-LOOKUP-EMPLOYEE-ID
+               PERFORM LOOKUP-AND-PRINT-EMPLOYEE
+           END-IF
+           PERFORM READ-NEXT-RECORD.
+
+      * A DB-HANDLED-BY of zero means no employee was recorded (older
+      * rows written before this cross-reference existed); anything
+      * else is looked up against EmployeeFile by EMPLOYEE-ID.
+       LOOKUP-AND-PRINT-EMPLOYEE.
+           IF WS-LOOKUP-EMPLOYEE-ID = ZERO
+               DISPLAY DB-ID " " DB-COUNTRY " (unassigned)"
+           ELSE
+               MOVE WS-LOOKUP-EMPLOYEE-ID TO EMPLOYEE-ID
+               READ EmployeeFile KEY IS EMPLOYEE-ID
+                   INVALID KEY
+                       DISPLAY DB-ID " " DB-COUNTRY
+                               " (unknown employee "
+                               WS-LOOKUP-EMPLOYEE-ID ")"
+                   NOT INVALID KEY
+                       DISPLAY DB-ID " " DB-COUNTRY " "
+                               EMPLOYEE-NAME
+               END-READ
+           END-IF.
+
+       END PROGRAM S023.
