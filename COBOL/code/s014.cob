@@ -3,6 +3,31 @@
       * Date: 2024-01-19
       * Purpose: Append a message and the current datetime to message.txt
       * Tectonics: cobc
+      *
+      * Modification History:
+      *   2024-02-18  rxz  message.txt now uses the shared MSGREC
+      *                    structured layout - fields are moved
+      *                    directly instead of built with STRING.
+      *   2024-02-20  rxz  Roll message.txt over to a dated archive
+      *                    once it passes 500 entries or its oldest
+      *                    entry is from a prior month, instead of
+      *                    letting one file grow forever.
+      *   2024-03-06  rxz  Log a run-start entry ahead of the rotation
+      *                    check, same as the other batch programs.
+      *   2024-03-09  rxz  The captured system date is now sanity-
+      *                    checked (month/day range, leap-year aware)
+      *                    once up front, and every MSG-DATE in this
+      *                    run is set from that validated value instead
+      *                    of re-reading the clock each time.
+      *   2024-03-13  rxz  Check and report the OPEN/WRITE/CLOSE status
+      *                    of message.txt instead of trusting every
+      *                    operation to succeed.
+      *   2024-03-16  rxz  Moved the rotation check back ahead of the
+      *                    "Run started." entry - logging it first
+      *                    meant a run that actually rotated got its
+      *                    own start marker renamed away into the
+      *                    archive, leaving an orphaned end marker in
+      *                    the new file with no matching start.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. S014.
@@ -11,56 +36,241 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT MessageFile ASSIGN TO "message.txt"
-           ORGANIZATION IS LINE SEQUENTIAL.
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD  MessageFile.
-       01  MessageRec.
-           05  MessageText PIC X(100).
+           COPY MSGREC.
 
        WORKING-STORAGE SECTION.
-       01  WS-CURRENT-DATE-TIME.
-           05  WS-DATE.
-               10  WS-YEAR     PIC 9(04).
-               10  WS-MONTH    PIC 9(02).
-               10  WS-DAY      PIC 9(02).
-           05  WS-TIME.
-               10  WS-HOUR     PIC 9(02).
-               10  WS-MINUTE   PIC 9(02).
-               10  WS-SECOND   PIC 9(02).
-           05  WS-MICROSECOND PIC 9(06).
-
-       01  WS-DATE-TEXT   PIC X(10).
-       01  WS-TIME-TEXT   PIC X(08).
-       01  WS-MESSAGE-STRING PIC X(100).
+       01  WS-FILE-STATUS       PIC XX.
+       01  WS-TODAY-DATE.
+           05  WS-TODAY-YEAR    PIC 9(04).
+           05  WS-TODAY-MONTH   PIC 9(02).
+           05  WS-TODAY-DAY     PIC 9(02).
+       01  WS-ROTATE-THRESHOLD  PIC 9(05) VALUE 500.
+       01  WS-MSG-COUNT         PIC 9(05) VALUE ZERO.
+       01  WS-OLDEST-YEAR       PIC 9(04) VALUE ZERO.
+       01  WS-OLDEST-MONTH      PIC 9(02) VALUE ZERO.
+       01  WS-SCAN-SWITCH       PIC X(01) VALUE "N".
+           88  WS-SCAN-DONE     VALUE "Y".
+       01  WS-ROTATE-SWITCH     PIC X(01) VALUE "N".
+           88  WS-ROTATE-NEEDED VALUE "Y".
+       01  WS-ARCHIVE-NAME      PIC X(20).
+       01  WS-RENAME-STATUS     PIC 9(09) COMP-5.
+       01  WS-DATE-VALID-SWITCH PIC X(01) VALUE "Y".
+           88  WS-DATE-IS-VALID VALUE "Y".
+       01  WS-DATE-MAX-DAY      PIC 9(02).
+       01  WS-LEAP-QUOTIENT     PIC 9(04).
+       01  WS-LEAP-REMAINDER    PIC 9(04).
+       01  WS-DATE-DISPLAY      PIC X(10).
+       01  MONTH-DAYS-TABLE.
+           05  FILLER PIC 9(02) VALUE 31.
+           05  FILLER PIC 9(02) VALUE 28.
+           05  FILLER PIC 9(02) VALUE 31.
+           05  FILLER PIC 9(02) VALUE 30.
+           05  FILLER PIC 9(02) VALUE 31.
+           05  FILLER PIC 9(02) VALUE 30.
+           05  FILLER PIC 9(02) VALUE 31.
+           05  FILLER PIC 9(02) VALUE 31.
+           05  FILLER PIC 9(02) VALUE 30.
+           05  FILLER PIC 9(02) VALUE 31.
+           05  FILLER PIC 9(02) VALUE 30.
+           05  FILLER PIC 9(02) VALUE 31.
+       01  MONTH-DAYS REDEFINES MONTH-DAYS-TABLE.
+           05  MONTH-DAYS-ENTRY OCCURS 12 TIMES
+                   INDEXED BY MONTH-IDX  PIC 9(02).
 
        PROCEDURE DIVISION.
        AppendMessage.
-           *> Get current date
-           ACCEPT WS-DATE FROM DATE YYYYMMDD.
-           *> Get current time
-           ACCEPT WS-TIME FROM TIME.
-
-           *> Format date and time
-           MOVE WS-YEAR TO WS-DATE-TEXT(1:4).
-           MOVE WS-MONTH TO WS-DATE-TEXT(5:2).
-           MOVE WS-DAY TO WS-DATE-TEXT(7:2).
-           MOVE WS-HOUR TO WS-TIME-TEXT(1:2).
-           MOVE WS-MINUTE TO WS-TIME-TEXT(3:2).
-           MOVE WS-SECOND TO WS-TIME-TEXT(5:2).
-
-           *> Prepare the message with date and time
-           STRING "Hello World from s014. "
-                  "Date: " WS-DATE-TEXT
-                  " Time: " WS-TIME-TEXT
-                  DELIMITED BY SIZE
-                  INTO WS-MESSAGE-STRING.
+           ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD
+           PERFORM VALIDATE-CAPTURED-DATE
+           PERFORM FORMAT-DATE-DISPLAY
+
+           PERFORM CHECK-FOR-ROTATION
+           IF WS-ROTATE-NEEDED
+               PERFORM ROTATE-MESSAGE-FILE
+           END-IF
+
+           MOVE WS-TODAY-DATE TO MSG-DATE
+           ACCEPT MSG-TIME FROM TIME.
+           MOVE "S014"          TO MSG-PROGRAM
+           SET MSG-SEV-INFO     TO TRUE
+           MOVE "Run started."  TO MSG-TEXT
+           OPEN EXTEND MessageFile
+           IF WS-FILE-STATUS = "35"
+               OPEN OUTPUT MessageFile
+           END-IF
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "message.txt could not be opened - status "
+                       WS-FILE-STATUS
+               STOP RUN
+           END-IF
+           WRITE MESSAGE-RECORD
+           PERFORM REPORT-WRITE-STATUS
+           CLOSE MessageFile
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "message.txt did not close cleanly - status "
+                       WS-FILE-STATUS
+           END-IF
+
+           *> Use the already-validated date; only the time is re-read
+           MOVE WS-TODAY-DATE TO MSG-DATE
+           ACCEPT MSG-TIME FROM TIME.
+
+           MOVE "S014"      TO MSG-PROGRAM
+           SET MSG-SEV-INFO TO TRUE
+           MOVE "Hello World from s014." TO MSG-TEXT
 
            *> Append the message to the file
            OPEN EXTEND MessageFile
-           MOVE WS-MESSAGE-STRING TO MessageText
-           WRITE MessageRec
+           IF WS-FILE-STATUS = "35"
+               OPEN OUTPUT MessageFile
+           END-IF
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "message.txt could not be opened - status "
+                       WS-FILE-STATUS
+               STOP RUN
+           END-IF
+           WRITE MESSAGE-RECORD
+           PERFORM REPORT-WRITE-STATUS
+
+           MOVE WS-TODAY-DATE TO MSG-DATE
+           ACCEPT MSG-TIME FROM TIME.
+           MOVE "S014"      TO MSG-PROGRAM
+           SET MSG-SEV-INFO TO TRUE
+           MOVE "Run ended." TO MSG-TEXT
+           WRITE MESSAGE-RECORD
+           PERFORM REPORT-WRITE-STATUS
+
            CLOSE MessageFile
-           DISPLAY "Message appended to message.txt".
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "message.txt did not close cleanly - status "
+                       WS-FILE-STATUS
+           END-IF
+           DISPLAY "Message appended to message.txt ("
+                   WS-DATE-DISPLAY ")".
            STOP RUN.
+
+      * Flag a failed WRITE to message.txt instead of assuming every
+      * WRITE of this run succeeded just because OPEN did.
+       REPORT-WRITE-STATUS.
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "WRITE to message.txt failed - status "
+                       WS-FILE-STATUS
+           END-IF.
+
+      * Sanity-check the system clock's month/day breakdown before it
+      * is written to message.txt - guards against a corrupted clock
+      * producing an out-of-range day rather than trusting ACCEPT ...
+      * FROM DATE as-is. An out-of-range day is clamped to the month's
+      * actual last day and flagged to the console; this is not
+      * expected to trigger against a sane system clock.
+       VALIDATE-CAPTURED-DATE.
+           SET WS-DATE-IS-VALID TO TRUE
+           IF WS-TODAY-MONTH < 1 OR WS-TODAY-MONTH > 12
+               MOVE "N" TO WS-DATE-VALID-SWITCH
+               MOVE 1 TO WS-TODAY-MONTH
+           END-IF
+           SET MONTH-IDX TO WS-TODAY-MONTH
+           MOVE MONTH-DAYS-ENTRY(MONTH-IDX) TO WS-DATE-MAX-DAY
+           IF WS-TODAY-MONTH = 2
+               DIVIDE WS-TODAY-YEAR BY 4 GIVING WS-LEAP-QUOTIENT
+                       REMAINDER WS-LEAP-REMAINDER
+               IF WS-LEAP-REMAINDER = ZERO
+                   MOVE 29 TO WS-DATE-MAX-DAY
+                   DIVIDE WS-TODAY-YEAR BY 100 GIVING WS-LEAP-QUOTIENT
+                           REMAINDER WS-LEAP-REMAINDER
+                   IF WS-LEAP-REMAINDER = ZERO
+                       DIVIDE WS-TODAY-YEAR BY 400
+                               GIVING WS-LEAP-QUOTIENT
+                               REMAINDER WS-LEAP-REMAINDER
+                       IF WS-LEAP-REMAINDER NOT = ZERO
+                           MOVE 28 TO WS-DATE-MAX-DAY
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF
+           IF WS-TODAY-DAY < 1 OR WS-TODAY-DAY > WS-DATE-MAX-DAY
+               MOVE "N" TO WS-DATE-VALID-SWITCH
+               MOVE WS-DATE-MAX-DAY TO WS-TODAY-DAY
+           END-IF
+           IF NOT WS-DATE-IS-VALID
+               DISPLAY "WARNING: system date had an out-of-range day "
+                       "for its month - clamped to " WS-TODAY-YEAR "-"
+                       WS-TODAY-MONTH "-" WS-TODAY-DAY "."
+           END-IF.
+
+      * Build an ISO-style (YYYY-MM-DD) rendering of WS-TODAY-DATE for
+      * operator-facing confirmations - a non-US display format only
+      * needs a change here instead of at every DISPLAY that shows a
+      * captured date.
+       FORMAT-DATE-DISPLAY.
+           MOVE SPACES TO WS-DATE-DISPLAY
+           STRING WS-TODAY-YEAR  DELIMITED BY SIZE
+                   "-"           DELIMITED BY SIZE
+                   WS-TODAY-MONTH DELIMITED BY SIZE
+                   "-"           DELIMITED BY SIZE
+                   WS-TODAY-DAY  DELIMITED BY SIZE
+                   INTO WS-DATE-DISPLAY.
+
+      * Roll message.txt over once it holds more than
+      * WS-ROTATE-THRESHOLD entries or its oldest entry was logged in
+      * an earlier month than today, so one file doesn't grow without
+      * bound.
+       CHECK-FOR-ROTATION.
+           MOVE "N" TO WS-ROTATE-SWITCH
+           MOVE ZERO TO WS-MSG-COUNT
+           MOVE "N" TO WS-SCAN-SWITCH
+           OPEN INPUT MessageFile
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "message.txt could not be opened to check for "
+                       "rotation - status " WS-FILE-STATUS
+           ELSE
+               PERFORM READ-NEXT-FOR-SCAN
+               PERFORM UNTIL WS-SCAN-DONE
+                   PERFORM READ-NEXT-FOR-SCAN
+               END-PERFORM
+               CLOSE MessageFile
+               IF WS-FILE-STATUS NOT = "00"
+                   DISPLAY "message.txt did not close cleanly - "
+                           "status " WS-FILE-STATUS
+               END-IF
+               IF WS-MSG-COUNT > WS-ROTATE-THRESHOLD
+                   SET WS-ROTATE-NEEDED TO TRUE
+               END-IF
+               IF WS-MSG-COUNT > ZERO
+                   AND (WS-OLDEST-YEAR NOT = WS-TODAY-YEAR
+                        OR WS-OLDEST-MONTH NOT = WS-TODAY-MONTH)
+                   SET WS-ROTATE-NEEDED TO TRUE
+               END-IF
+           END-IF.
+
+       READ-NEXT-FOR-SCAN.
+           READ MessageFile
+               AT END
+                   SET WS-SCAN-DONE TO TRUE
+               NOT AT END
+                   IF WS-MSG-COUNT = ZERO
+                       MOVE MSG-YEAR  TO WS-OLDEST-YEAR
+                       MOVE MSG-MONTH TO WS-OLDEST-MONTH
+                   END-IF
+                   ADD 1 TO WS-MSG-COUNT
+           END-READ.
+
+      * Archive the current message.txt under a name stamped with
+      * today's date and let the append below start a fresh file.
+       ROTATE-MESSAGE-FILE.
+           STRING "message_" DELIMITED BY SIZE
+                   WS-TODAY-YEAR DELIMITED BY SIZE
+                   WS-TODAY-MONTH DELIMITED BY SIZE
+                   WS-TODAY-DAY DELIMITED BY SIZE
+                   ".txt" DELIMITED BY SIZE
+                   INTO WS-ARCHIVE-NAME
+           CALL "CBL_RENAME_FILE" USING "message.txt" WS-ARCHIVE-NAME
+               RETURNING WS-RENAME-STATUS
+           DISPLAY "message.txt rotated to " WS-ARCHIVE-NAME.
+
+       END PROGRAM S014.
