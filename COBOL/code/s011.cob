@@ -3,6 +3,18 @@
       * Date: 2024-01-19
       * Purpose: Create an empty file and display its path
       * Tectonics: cobc
+      *
+      * Modification History:
+      *   2024-02-17  rxz  Warn and ask for confirmation before
+      *                    overwriting an existing empty.txt instead of
+      *                    truncating it unconditionally.
+      *   2024-03-06  rxz  Log a run-start and run-end entry to
+      *                    message.txt, same as the other batch
+      *                    programs, so a run can be traced after the
+      *                    fact.
+      *   2024-03-13  rxz  Check and report the OPEN/WRITE/CLOSE status
+      *                    of empty.txt and message.txt instead of
+      *                    trusting every operation to succeed.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. S011.
@@ -11,7 +23,12 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT EmptyFile ASSIGN TO "empty.txt"
-           ORGANIZATION IS LINE SEQUENTIAL.
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT MessageFile ASSIGN TO "message.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-MSG-FILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -19,11 +36,117 @@
        01  EmptyRec.
            05  Filler PIC X.
 
+       FD  MessageFile.
+           COPY MSGREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS        PIC XX.
+       01  WS-MSG-FILE-STATUS    PIC XX.
+       01  WS-FILE-EXISTS        PIC X(01) VALUE "N".
+           88  WS-FILE-ALREADY-EXISTS  VALUE "Y".
+       01  WS-CONFIRM            PIC X(01) VALUE "N".
+           88  WS-CONFIRMED      VALUE "Y" "y".
+
        PROCEDURE DIVISION.
        CreateFile.
+           PERFORM LOG-RUN-START
+
+           PERFORM CHECK-FOR-EXISTING-FILE
+
+           IF WS-FILE-ALREADY-EXISTS
+               DISPLAY "empty.txt already exists."
+               DISPLAY "Overwrite it? (Y/N): "
+               ACCEPT WS-CONFIRM
+               IF NOT WS-CONFIRMED
+                   DISPLAY "Create cancelled - empty.txt left "
+                           "untouched."
+                   PERFORM LOG-RUN-END
+                   STOP RUN
+               END-IF
+           END-IF
+
            OPEN OUTPUT EmptyFile
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "empty.txt could not be opened for output - "
+                       "status " WS-FILE-STATUS
+               PERFORM LOG-RUN-END
+               STOP RUN
+           END-IF
            CLOSE EmptyFile
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "empty.txt did not close cleanly - status "
+                       WS-FILE-STATUS
+           END-IF
            DISPLAY "File created: empty.txt"
+           PERFORM LOG-RUN-END
            STOP RUN.
 
+       CHECK-FOR-EXISTING-FILE.
+           MOVE "N" TO WS-FILE-EXISTS
+           OPEN INPUT EmptyFile
+           IF WS-FILE-STATUS = "00"
+               SET WS-FILE-ALREADY-EXISTS TO TRUE
+               CLOSE EmptyFile
+               IF WS-FILE-STATUS NOT = "00"
+                   DISPLAY "empty.txt did not close cleanly - status "
+                           WS-FILE-STATUS
+               END-IF
+           ELSE
+               IF WS-FILE-STATUS NOT = "35"
+                   DISPLAY "WARNING: could not check for an existing "
+                           "empty.txt - status " WS-FILE-STATUS
+               END-IF
+           END-IF.
+
+      * Record a run-start line in the shared message.txt run log -
+      * appended, never truncated, so earlier programs' entries stay.
+       LOG-RUN-START.
+           OPEN EXTEND MessageFile
+           IF WS-MSG-FILE-STATUS = "35"
+               OPEN OUTPUT MessageFile
+           END-IF
+           IF WS-MSG-FILE-STATUS NOT = "00"
+               DISPLAY "message.txt could not be opened - status "
+                       WS-MSG-FILE-STATUS
+           ELSE
+               ACCEPT MSG-DATE FROM DATE YYYYMMDD
+               ACCEPT MSG-TIME FROM TIME
+               MOVE "S011"      TO MSG-PROGRAM
+               SET MSG-SEV-INFO TO TRUE
+               MOVE "Run started." TO MSG-TEXT
+               WRITE MESSAGE-RECORD
+               IF WS-MSG-FILE-STATUS NOT = "00"
+                   DISPLAY "WRITE to message.txt failed - status "
+                           WS-MSG-FILE-STATUS
+               END-IF
+               CLOSE MessageFile
+               IF WS-MSG-FILE-STATUS NOT = "00"
+                   DISPLAY "message.txt did not close cleanly - status "
+                           WS-MSG-FILE-STATUS
+               END-IF
+           END-IF.
+
+       LOG-RUN-END.
+           OPEN EXTEND MessageFile
+           IF WS-MSG-FILE-STATUS NOT = "00"
+               DISPLAY "message.txt could not be opened - status "
+                       WS-MSG-FILE-STATUS
+           ELSE
+               ACCEPT MSG-DATE FROM DATE YYYYMMDD
+               ACCEPT MSG-TIME FROM TIME
+               MOVE "S011"      TO MSG-PROGRAM
+               SET MSG-SEV-INFO TO TRUE
+               MOVE "Run ended." TO MSG-TEXT
+               WRITE MESSAGE-RECORD
+               IF WS-MSG-FILE-STATUS NOT = "00"
+                   DISPLAY "WRITE to message.txt failed - status "
+                           WS-MSG-FILE-STATUS
+               END-IF
+               CLOSE MessageFile
+               IF WS-MSG-FILE-STATUS NOT = "00"
+                   DISPLAY "message.txt did not close cleanly - status "
+                           WS-MSG-FILE-STATUS
+               END-IF
+           END-IF.
+
        END PROGRAM S011.
