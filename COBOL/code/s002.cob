@@ -4,6 +4,14 @@
       * Purpose: Basic arithmetic operations demonstration including addition,
       *          subtraction, multiplication, and division with two variables.
       * Tectonics: cobc
+      *
+      * Modification History:
+      *   2024-03-10  rxz  Added ROUNDED and ON SIZE ERROR to every
+      *                    arithmetic statement so an overflow is
+      *                    reported instead of silently truncated.
+      *   2024-03-14  rxz  Guard the DIVIDE against a zero B with a
+      *                    friendly message instead of relying on
+      *                    ON SIZE ERROR to catch it.
       ******************************************************************
 
        IDENTIFICATION DIVISION.
@@ -20,17 +28,33 @@
        PROCEDURE DIVISION.
 
            DISPLAY "A : " NUM-A ", B : " NUM-B
-           ADD NUM-A TO NUM-B GIVING SUM-NUM.
+           ADD NUM-A TO NUM-B GIVING SUM-NUM ROUNDED
+               ON SIZE ERROR
+                   DISPLAY "A + B overflowed - result not usable."
+           END-ADD.
            DISPLAY "A + B: " SUM-NUM.
 
-           SUBTRACT NUM-B FROM NUM-A GIVING DIFFERENCE.
+           SUBTRACT NUM-B FROM NUM-A GIVING DIFFERENCE ROUNDED
+               ON SIZE ERROR
+                   DISPLAY "A - B overflowed - result not usable."
+           END-SUBTRACT.
            DISPLAY "A - B: " DIFFERENCE.
 
-           MULTIPLY NUM-A BY NUM-B GIVING PRODUCT.
+           MULTIPLY NUM-A BY NUM-B GIVING PRODUCT ROUNDED
+               ON SIZE ERROR
+                   DISPLAY "A * B overflowed - result not usable."
+           END-MULTIPLY.
            DISPLAY "A * B: " PRODUCT.
 
-           DIVIDE NUM-A BY NUM-B GIVING QUOTIENT.
-           DISPLAY "A / B: " QUOTIENT.
+           IF NUM-B = ZERO
+               DISPLAY "A / B: cannot divide by zero - B is zero."
+           ELSE
+               DIVIDE NUM-A BY NUM-B GIVING QUOTIENT ROUNDED
+                   ON SIZE ERROR
+                       DISPLAY "A / B overflowed - result not usable."
+               END-DIVIDE
+               DISPLAY "A / B: " QUOTIENT
+           END-IF.
 
            STOP RUN.
 
