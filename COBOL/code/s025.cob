@@ -0,0 +1,147 @@
+      ******************************************************************
+      * Author: rxxuzi
+      * Date: 2024-03-10
+      * Purpose: Print a consolidated field catalog for the record
+      *          layouts this shop maintains (DatabaseRec, MessageRec,
+      *          EMPLOYEE-RECORD, ISSUED-ITEM-RECORD), built the same
+      *          way COUNTRY.cpy builds its fixed reference table, so
+      *          new staff and auditors don't have to read every
+      *          program's DATA DIVISION to know what fields exist.
+      * Tectonics: cobc
+      *
+      * To add a field: add one more FILLER line to CATALOG-VALUES and
+      * increase CATALOG-SIZE by one.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. S025.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  CATALOG-VALUES.
+           05  FILLER.
+               10  FILLER PIC X(12) VALUE "DatabaseRec".
+               10  FILLER PIC X(20) VALUE "DB-REC-VERSION".
+               10  FILLER PIC X(12) VALUE "9(02)".
+               10  FILLER PIC X(34) VALUE "Layout version of the row".
+           05  FILLER.
+               10  FILLER PIC X(12) VALUE "DatabaseRec".
+               10  FILLER PIC X(20) VALUE "DB-ID".
+               10  FILLER PIC X(12) VALUE "X(20)".
+               10  FILLER PIC X(34) VALUE "Registration ID, record key".
+           05  FILLER.
+               10  FILLER PIC X(12) VALUE "DatabaseRec".
+               10  FILLER PIC X(20) VALUE "DB-COUNTRY".
+               10  FILLER PIC X(12) VALUE "X(20)".
+               10  FILLER PIC X(34) VALUE "Country, from COUNTRY-TABLE".
+           05  FILLER.
+               10  FILLER PIC X(12) VALUE "DatabaseRec".
+               10  FILLER PIC X(20) VALUE "DB-REG-DATE".
+               10  FILLER PIC X(12) VALUE "9(08)".
+               10  FILLER PIC X(34) VALUE "Year/month/day registered".
+           05  FILLER.
+               10  FILLER PIC X(12) VALUE "DatabaseRec".
+               10  FILLER PIC X(20) VALUE "DB-REG-TIME".
+               10  FILLER PIC X(12) VALUE "9(06)".
+               10  FILLER PIC X(34) VALUE "Hour/min/sec registered".
+           05  FILLER.
+               10  FILLER PIC X(12) VALUE "DatabaseRec".
+               10  FILLER PIC X(20) VALUE "DB-FEE".
+               10  FILLER PIC X(12) VALUE "9(07)V99".
+               10  FILLER PIC X(34) VALUE "Fee collected at entry".
+           05  FILLER.
+               10  FILLER PIC X(12) VALUE "DatabaseRec".
+               10  FILLER PIC X(20) VALUE "DB-STATUS".
+               10  FILLER PIC X(12) VALUE "X(01)".
+               10  FILLER PIC X(34) VALUE "A=Active, V=Void".
+           05  FILLER.
+               10  FILLER PIC X(12) VALUE "DatabaseRec".
+               10  FILLER PIC X(20) VALUE "DB-HANDLED-BY".
+               10  FILLER PIC X(12) VALUE "9(05)".
+               10  FILLER PIC X(34) VALUE "EMPLOYEE-ID who handled add".
+           05  FILLER.
+               10  FILLER PIC X(12) VALUE "MessageRec".
+               10  FILLER PIC X(20) VALUE "MSG-TIMESTAMP".
+               10  FILLER PIC X(12) VALUE "9(14)".
+               10  FILLER PIC X(34) VALUE "Date/time entry was made".
+           05  FILLER.
+               10  FILLER PIC X(12) VALUE "MessageRec".
+               10  FILLER PIC X(20) VALUE "MSG-PROGRAM".
+               10  FILLER PIC X(12) VALUE "X(08)".
+               10  FILLER PIC X(34) VALUE "Program that wrote entry".
+           05  FILLER.
+               10  FILLER PIC X(12) VALUE "MessageRec".
+               10  FILLER PIC X(20) VALUE "MSG-SEVERITY".
+               10  FILLER PIC X(12) VALUE "X(05)".
+               10  FILLER PIC X(34) VALUE "INFO, WARN or ERROR".
+           05  FILLER.
+               10  FILLER PIC X(12) VALUE "MessageRec".
+               10  FILLER PIC X(20) VALUE "MSG-TEXT".
+               10  FILLER PIC X(12) VALUE "X(80)".
+               10  FILLER PIC X(34) VALUE "Free-text message body".
+           05  FILLER.
+               10  FILLER PIC X(12) VALUE "EmployeeRec".
+               10  FILLER PIC X(20) VALUE "EMPLOYEE-ID".
+               10  FILLER PIC X(12) VALUE "9(05)".
+               10  FILLER PIC X(34) VALUE "Record key, from empctl.txt".
+           05  FILLER.
+               10  FILLER PIC X(12) VALUE "EmployeeRec".
+               10  FILLER PIC X(20) VALUE "EMPLOYEE-NAME".
+               10  FILLER PIC X(12) VALUE "X(30)".
+               10  FILLER PIC X(34) VALUE "First and last name".
+           05  FILLER.
+               10  FILLER PIC X(12) VALUE "EmployeeRec".
+               10  FILLER PIC X(20) VALUE "EMPLOYEE-AGE".
+               10  FILLER PIC X(12) VALUE "9(02)".
+               10  FILLER PIC X(34) VALUE "Employee age".
+           05  FILLER.
+               10  FILLER PIC X(12) VALUE "ItemRec".
+               10  FILLER PIC X(20) VALUE "ITEM-ID".
+               10  FILLER PIC X(12) VALUE "9(05)".
+               10  FILLER PIC X(34) VALUE "Record key, itemctl.txt".
+           05  FILLER.
+               10  FILLER PIC X(12) VALUE "ItemRec".
+               10  FILLER PIC X(20) VALUE "ITEM-EMPLOYEE-ID".
+               10  FILLER PIC X(12) VALUE "9(05)".
+               10  FILLER PIC X(34) VALUE "EMPLOYEE-ID item issued to".
+           05  FILLER.
+               10  FILLER PIC X(12) VALUE "ItemRec".
+               10  FILLER PIC X(20) VALUE "ITEM-DESCRIPTION".
+               10  FILLER PIC X(12) VALUE "X(35)".
+               10  FILLER PIC X(34) VALUE "Item name and category".
+           05  FILLER.
+               10  FILLER PIC X(12) VALUE "ItemRec".
+               10  FILLER PIC X(20) VALUE "ITEM-QUANTITY".
+               10  FILLER PIC X(12) VALUE "9(03)".
+               10  FILLER PIC X(34) VALUE "Quantity issued".
+
+       01  CATALOG-TABLE REDEFINES CATALOG-VALUES.
+           05  CATALOG-ENTRY OCCURS 19 TIMES
+                   INDEXED BY CATALOG-IDX.
+               10  CAT-FILE            PIC X(12).
+               10  CAT-FIELD           PIC X(20).
+               10  CAT-PIC             PIC X(12).
+               10  CAT-DESC            PIC X(34).
+       01  CATALOG-SIZE                PIC 9(02) VALUE 19.
+
+       PROCEDURE DIVISION.
+       Main-Logic.
+           DISPLAY "==================================================="
+           DISPLAY "  FIELD CATALOG"
+           DISPLAY "==================================================="
+           DISPLAY "FILE         FIELD                PICTURE      "
+                   "DESCRIPTION"
+
+           PERFORM VARYING CATALOG-IDX FROM 1 BY 1
+                   UNTIL CATALOG-IDX > CATALOG-SIZE
+               DISPLAY CAT-FILE(CATALOG-IDX) " "
+                       CAT-FIELD(CATALOG-IDX) " "
+                       CAT-PIC(CATALOG-IDX) " "
+                       CAT-DESC(CATALOG-IDX)
+           END-PERFORM
+
+           DISPLAY "==================================================="
+           DISPLAY "Total fields cataloged: " CATALOG-SIZE
+
+           STOP RUN.
+
+       END PROGRAM S025.
