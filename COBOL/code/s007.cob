@@ -1,10 +1,15 @@
       ******************************************************************
       * Author: rxxuzi
       * Date: 2024/01/17
-      * Purpose: Illustrates the use of a subroutine (DOUBLE) to double the 
-      *          value of given numbers. Demonstrates the use of MOVE and 
+      * Purpose: Illustrates the use of a subroutine (DOUBLE) to double the
+      *          value of given numbers. Demonstrates the use of MOVE and
       *          COMPUTE statements along with PERFORM to call subroutines.
       * Tectonics: cobc
+      *
+      * Modification History:
+      *   2024-02-10  rxz  DOUBLE is now a separate callable subprogram
+      *                    (dblsub.cob) instead of a paragraph in this
+      *                    source member, so other jobs can CALL it too.
       ******************************************************************
 
        IDENTIFICATION DIVISION.
@@ -19,14 +24,13 @@
        PROCEDURE DIVISION.
        MAIN-LOGIC.
            MOVE A TO TEMP-NUM
-           PERFORM DOUBLE
+           CALL "DOUBLE" USING TEMP-NUM, RESULT
            DISPLAY "Double of A is: " RESULT
 
            MOVE B TO TEMP-NUM
-           PERFORM DOUBLE
+           CALL "DOUBLE" USING TEMP-NUM, RESULT
            DISPLAY "Double of B is: " RESULT
 
            STOP RUN.
 
-       DOUBLE.
-           COMPUTE RESULT = TEMP-NUM * 2.
+       END PROGRAM S007.
