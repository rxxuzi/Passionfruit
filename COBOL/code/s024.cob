@@ -0,0 +1,108 @@
+      ******************************************************************
+      * Author: rxxuzi
+      * Date: 2024-03-10
+      * Purpose: Tracks supplies/equipment issued to staff, using the
+      *          same indexed-master-plus-ID-counter pattern S008 uses
+      *          for EMPLOYEE-RECORD, so issued items can be reported
+      *          against an EMPLOYEE-ID the same way employees are
+      *          looked up today.
+      * Tectonics: cobc
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. S024.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT IssuedItemFile ASSIGN TO "./../itemissue.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS ITEM-ID
+           FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT ItemCtlFile ASSIGN TO "./../itemctl.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CTL-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  IssuedItemFile.
+           COPY ITEMREC.
+
+       FD  ItemCtlFile.
+       01  ItemCtlRec                 PIC 9(05).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS         PIC XX.
+       01  WS-CTL-FILE-STATUS     PIC XX.
+       01  WS-LAST-ITEM-ID        PIC 9(05) VALUE ZERO.
+       01  WS-EOF-SWITCH          PIC X(01) VALUE "N".
+           88  WS-END-OF-FILE     VALUE "Y".
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           OPEN I-O IssuedItemFile
+           IF WS-FILE-STATUS = "35"
+               OPEN OUTPUT IssuedItemFile
+               CLOSE IssuedItemFile
+               OPEN I-O IssuedItemFile
+           END-IF
+
+           MOVE 1        TO ITEM-EMPLOYEE-ID
+           MOVE "LAPTOP" TO ITEM-NAME
+           MOVE "IT EQUIPMENT" TO ITEM-CATEGORY
+           MOVE 1        TO ITEM-QUANTITY
+           PERFORM ASSIGN-NEXT-ITEM-ID
+
+           WRITE ISSUED-ITEM-RECORD
+               INVALID KEY
+                   DISPLAY "Item ID " ITEM-ID
+                           " is already on file - not added."
+               NOT INVALID KEY
+                   DISPLAY "Item issued: " ITEM-NAME
+           END-WRITE
+
+           DISPLAY "-- Issued item file --"
+           PERFORM LIST-ISSUED-ITEMS
+
+           CLOSE IssuedItemFile
+           STOP RUN.
+
+       LIST-ISSUED-ITEMS.
+           MOVE "N" TO WS-EOF-SWITCH
+           PERFORM READ-NEXT-ITEM
+           PERFORM UNTIL WS-END-OF-FILE
+               DISPLAY "Item ID:       " ITEM-ID
+               DISPLAY "Issued to:     " ITEM-EMPLOYEE-ID
+               DISPLAY "Item Name:     " ITEM-NAME
+               DISPLAY "Category:      " ITEM-CATEGORY
+               DISPLAY "Quantity:      " ITEM-QUANTITY
+               PERFORM READ-NEXT-ITEM
+           END-PERFORM.
+
+       READ-NEXT-ITEM.
+           READ IssuedItemFile NEXT RECORD
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+           END-READ.
+
+      * Read the last-used ID from itemctl.txt, bump it by one, assign
+      * it to the new item, and save it back for the next run.
+       ASSIGN-NEXT-ITEM-ID.
+           MOVE ZERO TO WS-LAST-ITEM-ID
+           OPEN INPUT ItemCtlFile
+           IF WS-CTL-FILE-STATUS = "00"
+               READ ItemCtlFile INTO WS-LAST-ITEM-ID
+               CLOSE ItemCtlFile
+           END-IF
+
+           ADD 1 TO WS-LAST-ITEM-ID
+           MOVE WS-LAST-ITEM-ID TO ITEM-ID
+
+           OPEN OUTPUT ItemCtlFile
+           MOVE WS-LAST-ITEM-ID TO ItemCtlRec
+           WRITE ItemCtlRec
+           CLOSE ItemCtlFile.
+
+       END PROGRAM S024.
