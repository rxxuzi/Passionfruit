@@ -1,10 +1,23 @@
       ******************************************************************
       * Author: rxxuzi
       * Date: 2024/01/16
-      * Purpose: Illustrates various arithmetic operations in COBOL, 
-      *          including computation, modulus, multiplication, subtraction, 
+      * Purpose: Illustrates various arithmetic operations in COBOL,
+      *          including computation, modulus, multiplication, subtraction,
       *          and rounding, along with increment and decrement operations.
       * Tectonics: cobc
+      *
+      * Modification History:
+      *   2024-03-10  rxz  RESULT is now signed and the SUBTRACT that
+      *                    fills it checks ON SIZE ERROR, since a
+      *                    negative result or an overflow used to be
+      *                    silently wrong instead of reported.
+      *   2024-03-10  rxz  Added ROUNDED and ON SIZE ERROR to the rest
+      *                    of the arithmetic statements, matching the
+      *                    one spot (COMPUTE ROUNDED-RESULT) that
+      *                    already had ROUNDED.
+      *   2024-03-14  rxz  Guard the DIVIDE against a zero NUM-B with a
+      *                    friendly message instead of relying on
+      *                    ON SIZE ERROR to catch it.
       ******************************************************************
 
        IDENTIFICATION DIVISION.
@@ -17,36 +30,64 @@
        01 QUOTIENT PIC 9(4).
        01 REM PIC 9(4).
        01 PRODUCT PIC 9(5).
-       01 RESULT PIC 9(5).
+       01 RESULT PIC S9(5).
        01 ROUNDED-RESULT PIC 9(5).
 
        PROCEDURE DIVISION.
 
            DISPLAY "A is:" NUM-A ", B is:" NUM-B
       * Cumulative addition (COMPUTE)
-           COMPUTE SUM-RESULT = NUM-A + NUM-B + 10.
+           COMPUTE SUM-RESULT ROUNDED = NUM-A + NUM-B + 10
+               ON SIZE ERROR
+                   DISPLAY "Computed sum overflowed."
+           END-COMPUTE.
            DISPLAY "Computed Sum: " SUM-RESULT.
 
       * Surplus (MOD)
-           DIVIDE NUM-A BY NUM-B GIVING QUOTIENT REMAINDER REM.
-           DISPLAY "Quotient: " QUOTIENT " Remainder: " REM.
+           IF NUM-B = ZERO
+               DISPLAY "Cannot divide by zero - NUM-B is zero."
+           ELSE
+               DIVIDE NUM-A BY NUM-B GIVING QUOTIENT ROUNDED
+                       REMAINDER REM
+                   ON SIZE ERROR
+                       DISPLAY "Division overflowed."
+               END-DIVIDE
+               DISPLAY "Quotient: " QUOTIENT " Remainder: " REM
+           END-IF.
 
       * Accumulation of Multiplications (MULTIPLY)
-           MULTIPLY NUM-A BY 2 GIVING PRODUCT.
+           MULTIPLY NUM-A BY 2 GIVING PRODUCT ROUNDED
+               ON SIZE ERROR
+                   DISPLAY "Multiplication overflowed."
+           END-MULTIPLY.
            DISPLAY "Doubled NUM-A: " PRODUCT.
 
-      * Accumulation of subtraction (SUBTRACT)
-           SUBTRACT NUM-A, 5 FROM NUM-B GIVING RESULT.
+      * Accumulation of subtraction (SUBTRACT) - RESULT is signed so a
+      * negative outcome (B less A plus 5) prints correctly instead of
+      * wrapping, and ON SIZE ERROR catches anything too large to fit.
+           SUBTRACT NUM-A, 5 FROM NUM-B GIVING RESULT ROUNDED
+               ON SIZE ERROR
+                   DISPLAY "Subtraction overflowed."
+           END-SUBTRACT.
            DISPLAY "Subtracted Result: " RESULT.
 
       * Rounding of values (ROUNDING)
-           COMPUTE ROUNDED-RESULT ROUNDED = NUM-A / 3.
+           COMPUTE ROUNDED-RESULT ROUNDED = NUM-A / 3
+               ON SIZE ERROR
+                   DISPLAY "Rounded division overflowed."
+           END-COMPUTE.
            DISPLAY "Rounded Division Result: " ROUNDED-RESULT.
 
       * Increment and decrement
-           ADD 1 TO NUM-A.
+           ADD 1 TO NUM-A ROUNDED
+               ON SIZE ERROR
+                   DISPLAY "Increment overflowed - NUM-A not usable."
+           END-ADD.
            DISPLAY "Incremented NUM-A: " NUM-A.
-           SUBTRACT 1 FROM NUM-B.
+           SUBTRACT 1 FROM NUM-B ROUNDED
+               ON SIZE ERROR
+                   DISPLAY "Decrement overflowed - NUM-B not usable."
+           END-SUBTRACT.
            DISPLAY "Decremented NUM-B: " NUM-B.
 
            STOP RUN.
