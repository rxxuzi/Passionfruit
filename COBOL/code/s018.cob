@@ -0,0 +1,95 @@
+      ******************************************************************
+      * Author: rxxuzi
+      * Date: 2024-02-23
+      * Purpose: Read database.txt and total the fees collected across
+      *          all active registrations, so the membership fee no
+      *          longer has to be reconciled by hand in a spreadsheet.
+      * Tectonics: cobc
+      *
+      * Modification History:
+      *   2024-02-25  rxz  Skip any record whose DB-REC-VERSION is not
+      *                    the layout this program understands, rather
+      *                    than totaling a field it cannot be sure of.
+      *   2024-03-09  rxz  The daily control-total trailer row
+      *                    (DB-REC-VERSION 99) is now skipped silently
+      *                    instead of falling into the "unrecognized
+      *                    layout version" warning - it is an expected
+      *                    row, not corrupt data.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. S018.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DatabaseFile ASSIGN TO "./../database.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS DB-ID
+           FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DatabaseFile.
+           COPY DBREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS               PIC XX.
+       01  WS-EOF-SWITCH                PIC X(01) VALUE "N".
+           88  WS-END-OF-FILE           VALUE "Y".
+       01  WS-RECORD-COUNT              PIC 9(05) VALUE ZERO.
+       01  WS-VOID-COUNT                PIC 9(05) VALUE ZERO.
+       01  WS-FEE-TOTAL                 PIC 9(09)V99 VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       Main-Logic.
+           OPEN INPUT DatabaseFile
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "database.txt could not be opened - status "
+                       WS-FILE-STATUS
+               STOP RUN
+           END-IF
+
+           DISPLAY "==================================================="
+           DISPLAY "  DATABASE.TXT FEE TOTALS REPORT"
+           DISPLAY "==================================================="
+           DISPLAY "ID                   COUNTRY              FEE"
+                   "        STATUS"
+
+           PERFORM READ-NEXT-RECORD
+           PERFORM PRINT-DETAIL-LINE UNTIL WS-END-OF-FILE
+
+           DISPLAY "==================================================="
+           DISPLAY "Active registrations  : " WS-RECORD-COUNT
+           DISPLAY "Voided registrations  : " WS-VOID-COUNT
+           DISPLAY "Total fees collected  : " WS-FEE-TOTAL
+
+           CLOSE DatabaseFile
+           STOP RUN.
+
+       READ-NEXT-RECORD.
+           READ DatabaseFile NEXT RECORD
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+           END-READ.
+
+       PRINT-DETAIL-LINE.
+           EVALUATE TRUE
+               WHEN DB-LAYOUT-TRAILER
+                   CONTINUE
+               WHEN NOT DB-LAYOUT-CURRENT
+                   DISPLAY "Skipped record with unrecognized layout "
+                           "version " DB-REC-VERSION " for ID " DB-ID
+               WHEN OTHER
+                   DISPLAY DB-ID " " DB-COUNTRY " " DB-FEE " "
+                           DB-STATUS
+                   IF DB-STATUS-VOID
+                       ADD 1 TO WS-VOID-COUNT
+                   ELSE
+                       ADD 1 TO WS-RECORD-COUNT
+                       ADD DB-FEE TO WS-FEE-TOTAL
+                   END-IF
+           END-EVALUATE
+           PERFORM READ-NEXT-RECORD.
+
+       END PROGRAM S018.
