@@ -0,0 +1,61 @@
+      ******************************************************************
+      * Author: rxxuzi
+      * Date: 2024-03-02
+      * Purpose: Look up a single registration in database.txt by ID
+      *          and display it, instead of scanning S016's full
+      *          listing by eye for one row.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. S021.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DatabaseFile ASSIGN TO "./../database.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS DB-ID
+           FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DatabaseFile.
+           COPY DBREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS               PIC XX.
+       01  WS-LOOKUP-ID                 PIC X(20).
+
+       PROCEDURE DIVISION.
+       Main-Logic.
+           OPEN INPUT DatabaseFile
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "database.txt could not be opened - status "
+                       WS-FILE-STATUS
+               STOP RUN
+           END-IF
+
+           DISPLAY "Enter ID to find: "
+           ACCEPT WS-LOOKUP-ID
+
+           MOVE WS-LOOKUP-ID TO DB-ID
+           READ DatabaseFile KEY IS DB-ID
+               INVALID KEY
+                   DISPLAY "ID " WS-LOOKUP-ID
+                           " was not found in database.txt."
+               NOT INVALID KEY
+                   DISPLAY "ID       : " DB-ID
+                   DISPLAY "Country  : " DB-COUNTRY
+                   DISPLAY "Date     : " DB-YEAR "/" DB-MONTH "/"
+                           DB-DAY
+                   DISPLAY "Time     : " DB-HOUR ":" DB-MINUTE ":"
+                           DB-SECOND
+                   DISPLAY "Fee      : " DB-FEE
+                   DISPLAY "Status   : " DB-STATUS
+           END-READ
+
+           CLOSE DatabaseFile
+           STOP RUN.
+
+       END PROGRAM S021.
