@@ -0,0 +1,66 @@
+      ******************************************************************
+      * Author: rxxuzi
+      * Date: 2024-03-10
+      * Purpose: Callable subprogram holding shared EVALUATE-based
+      *          classification routines, modeled on S004's EVALUATE
+      *          TRUE pattern, so a new program that needs to classify
+      *          a file-status code or a message severity can CALL
+      *          "CLASSIFY" instead of re-deriving its own WHEN logic.
+      * Tectonics: cobc -m
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLASSIFY.
+
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01  LS-CLASS-KIND     PIC X(08).
+           88  LS-KIND-STATUS       VALUE "STATUS".
+           88  LS-KIND-SEVERITY     VALUE "SEVERITY".
+       01  LS-CLASS-CODE     PIC X(05).
+       01  LS-CLASS-RESULT   PIC X(30).
+
+       PROCEDURE DIVISION USING LS-CLASS-KIND LS-CLASS-CODE
+               LS-CLASS-RESULT.
+       MAIN-LOGIC.
+           EVALUATE TRUE
+               WHEN LS-KIND-STATUS
+                   PERFORM CLASSIFY-STATUS
+               WHEN LS-KIND-SEVERITY
+                   PERFORM CLASSIFY-SEVERITY
+               WHEN OTHER
+                   MOVE "UNKNOWN CLASSIFICATION KIND" TO LS-CLASS-RESULT
+           END-EVALUATE
+           GOBACK.
+
+      * File-status codes in the ranges this shop's programs actually
+      * check (00/10/22/23/35/9x) - add a WHEN as new codes come up.
+       CLASSIFY-STATUS.
+           EVALUATE LS-CLASS-CODE
+               WHEN "00"
+                   MOVE "SUCCESSFUL COMPLETION" TO LS-CLASS-RESULT
+               WHEN "10"
+                   MOVE "END OF FILE"           TO LS-CLASS-RESULT
+               WHEN "22"
+                   MOVE "DUPLICATE KEY"         TO LS-CLASS-RESULT
+               WHEN "23"
+                   MOVE "RECORD NOT FOUND"      TO LS-CLASS-RESULT
+               WHEN "35"
+                   MOVE "FILE NOT FOUND"        TO LS-CLASS-RESULT
+               WHEN OTHER
+                   MOVE "UNRECOGNIZED FILE STATUS" TO LS-CLASS-RESULT
+           END-EVALUATE.
+
+      * Matches the severities MSGREC's 88-levels already define.
+       CLASSIFY-SEVERITY.
+           EVALUATE LS-CLASS-CODE
+               WHEN "INFO"
+                   MOVE "INFORMATIONAL"  TO LS-CLASS-RESULT
+               WHEN "WARN"
+                   MOVE "WARNING"        TO LS-CLASS-RESULT
+               WHEN "ERROR"
+                   MOVE "ERROR"          TO LS-CLASS-RESULT
+               WHEN OTHER
+                   MOVE "UNRECOGNIZED SEVERITY" TO LS-CLASS-RESULT
+           END-EVALUATE.
+
+       END PROGRAM CLASSIFY.
